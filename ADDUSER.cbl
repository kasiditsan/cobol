@@ -1,72 +1,173 @@
-      ******************************************************************
-      * Author: KASIDIT
-      * Date: 09/29/2025
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MY-PROGRAM.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD ACCOUNTS-FILE.
-       01 ACCOUNT-REC.
-           05 ACC-NO       PIC X(10).
-           05 ACC-PIN      PIC X(4).
-           05 ACC-NAME     PIC X(20).
-           05 ACC-BALAN    PIC 9(8)V99.
-
-       WORKING-STORAGE SECTION.
-
-       01 WS-NEW-ACC-NO       PIC X(10).
-       01 WS-NEW-ACC-PIN      PIC X(4).
-       01 WS-NEW-ACC-NAME     PIC X(20).
-       01 WS-NEW-ACC-BALAN  PIC 9(8)V99.
-
-       01 WS-EOF-FLAG         PIC X VALUE "N".
-
-       01 WS-ACCOUNT-REC.
-           05 WS-ACC-NO       PIC X(10).
-           05 WS-ACC-PIN      PIC X(4).
-           05 WS-ACC-NAME     PIC X(20).
-           05 WS-ACC-BALAN  PIC 9(8)V99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "===== ADD NEW USER TO ACCOUNTS ====="
-
-           DISPLAY "ENTER NEW ACCOUNT NUMBER (10 CHAR): "
-           ACCEPT WS-NEW-ACC-NO
-
-           DISPLAY "ENTER PIN (4 DIGITS): "
-           ACCEPT WS-NEW-ACC-PIN
-
-           DISPLAY "ENTER NAME (20 CHAR): "
-           ACCEPT WS-NEW-ACC-NAME
-
-           DISPLAY "ENTER INITIAL BALANCE (NUMERIC): "
-           ACCEPT WS-NEW-ACC-BALAN
-
-              MOVE WS-NEW-ACC-NO      TO ACC-NO
-               MOVE WS-NEW-ACC-PIN     TO ACC-PIN
-               MOVE WS-NEW-ACC-NAME    TO ACC-NAME
-               MOVE WS-NEW-ACC-BALAN TO ACC-BALAN
-
-               OPEN OUTPUT ACCOUNTS-FILE
-               WRITE ACCOUNT-REC
-               CLOSE ACCOUNTS-FILE
-
-               DISPLAY "NEW USER HAS BEEN ADDED"
-
-
-           STOP RUN.
-
-
-
-       END PROGRAM MY-PROGRAM.
+      ******************************************************************
+      * Author: KASIDIT
+      * Date: 09/29/2025
+      * Purpose: Add a new account to ACCOUNTS.DAT
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MY-PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NO
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-ACC-FILE-STATUS.
+           SELECT ACC-CTL ASSIGN TO "ACC_CTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACC-CTL-KEY
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "ACCOUNT_AUDIT_LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACCOUNTS-FILE.
+       01 ACCOUNT-REC.
+           05 ACC-NO         PIC X(10).
+           05 ACC-PIN        PIC X(4).
+           05 ACC-NAME       PIC X(20).
+           05 ACC-BALANCE    PIC 9(8)V99.
+           05 ACC-STATUS     PIC X(1).
+              88 ACC-ACTIVE  VALUE "A".
+              88 ACC-LOCKED  VALUE "L".
+           05 ACC-FAIL-COUNT PIC 9(2).
+
+       FD ACC-CTL.
+       01 ACC-CTL-REC.
+           05 ACC-CTL-KEY   PIC X(1).
+           05 ACC-CTL-VALUE PIC 9(10).
+
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-REC.
+           05 AUD-ACC-NO   PIC X(10).
+           05 AUD-DATE     PIC 9(8).
+           05 AUD-TIME     PIC 9(6).
+           05 AUD-EVENT    PIC X(12).
+           05 AUD-NAME     PIC X(20).
+           05 AUD-OPERATOR PIC X(10).
+           05 AUD-OPENING-BALANCE PIC 9(8)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-NEW-ACC-NO          PIC X(10).
+       01 WS-NEW-ACC-PIN         PIC X(4).
+       01 WS-NEW-ACC-PIN-CONFIRM PIC X(4).
+       01 WS-NEW-ACC-NAME        PIC X(20).
+       01 WS-NEW-ACC-BALAN       PIC 9(8)V99.
+
+       01 WS-EOF-FLAG            PIC X VALUE "N".
+       01 WS-ACC-FILE-STATUS     PIC XX VALUE SPACES.
+       01 WS-CTL-STATUS          PIC XX VALUE SPACES.
+       01 WS-NEXT-ACC-NO         PIC 9(10) VALUE 0.
+       01 WS-PIN-OK              PIC X VALUE "N".
+       01 WS-OPERATOR-ID         PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "===== ADD NEW USER TO ACCOUNTS ====="
+
+           DISPLAY "ENTER OPERATOR ID (10 CHAR): "
+           ACCEPT WS-OPERATOR-ID
+
+           PERFORM GET-NEXT-ACC-NO
+           DISPLAY "NEW ACCOUNT NUMBER: " WS-NEW-ACC-NO
+
+           PERFORM ACCEPT-AND-VALIDATE-PIN
+
+           DISPLAY "ENTER NAME (20 CHAR): "
+           ACCEPT WS-NEW-ACC-NAME
+
+           DISPLAY "ENTER INITIAL BALANCE (NUMERIC): "
+           ACCEPT WS-NEW-ACC-BALAN
+
+           MOVE WS-NEW-ACC-NO      TO ACC-NO
+           MOVE WS-NEW-ACC-PIN     TO ACC-PIN
+           MOVE WS-NEW-ACC-NAME    TO ACC-NAME
+           MOVE WS-NEW-ACC-BALAN   TO ACC-BALANCE
+           SET ACC-ACTIVE          TO TRUE
+           MOVE 0                  TO ACC-FAIL-COUNT
+
+           PERFORM OPEN-ACCOUNTS-FOR-ADD
+
+           WRITE ACCOUNT-REC
+               INVALID KEY
+                   DISPLAY "ACCOUNT NUMBER ALREADY EXISTS. NOT ADDED."
+               NOT INVALID KEY
+                   PERFORM WRITE-AUDIT-LOG
+                   DISPLAY "NEW USER HAS BEEN ADDED"
+           END-WRITE
+
+           CLOSE ACCOUNTS-FILE
+
+           STOP RUN.
+
+       GET-NEXT-ACC-NO.
+           OPEN I-O ACC-CTL
+           IF WS-CTL-STATUS = "35"
+              CLOSE ACC-CTL
+              OPEN OUTPUT ACC-CTL
+              MOVE "C" TO ACC-CTL-KEY
+              MOVE 0 TO ACC-CTL-VALUE
+              WRITE ACC-CTL-REC
+              CLOSE ACC-CTL
+              OPEN I-O ACC-CTL
+           END-IF
+           MOVE "C" TO ACC-CTL-KEY
+           READ ACC-CTL
+               INVALID KEY
+                   MOVE 0 TO ACC-CTL-VALUE
+           END-READ
+           ADD 1 TO ACC-CTL-VALUE
+           MOVE ACC-CTL-VALUE TO WS-NEXT-ACC-NO
+           REWRITE ACC-CTL-REC
+               INVALID KEY WRITE ACC-CTL-REC
+           END-REWRITE
+           CLOSE ACC-CTL
+           MOVE WS-NEXT-ACC-NO TO WS-NEW-ACC-NO.
+
+       ACCEPT-AND-VALIDATE-PIN.
+           MOVE "N" TO WS-PIN-OK
+           PERFORM UNTIL WS-PIN-OK = "Y"
+               DISPLAY "ENTER PIN (4 DIGITS): "
+               ACCEPT WS-NEW-ACC-PIN
+               DISPLAY "RE-ENTER PIN TO CONFIRM: "
+               ACCEPT WS-NEW-ACC-PIN-CONFIRM
+               IF WS-NEW-ACC-PIN NOT NUMERIC
+                  DISPLAY "PIN MUST BE 4 NUMERIC DIGITS. TRY AGAIN."
+               ELSE
+                  IF WS-NEW-ACC-PIN NOT = WS-NEW-ACC-PIN-CONFIRM
+                     DISPLAY "PINS DO NOT MATCH. TRY AGAIN."
+                  ELSE
+                     MOVE "Y" TO WS-PIN-OK
+                  END-IF
+               END-IF
+           END-PERFORM.
+
+       OPEN-ACCOUNTS-FOR-ADD.
+           OPEN I-O ACCOUNTS-FILE
+           IF WS-ACC-FILE-STATUS = "35"
+              OPEN OUTPUT ACCOUNTS-FILE
+              CLOSE ACCOUNTS-FILE
+              OPEN I-O ACCOUNTS-FILE
+           END-IF.
+
+       WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG
+           MOVE WS-NEW-ACC-NO TO AUD-ACC-NO
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-TIME
+           MOVE "ACCOUNT-OPEN" TO AUD-EVENT
+           MOVE WS-NEW-ACC-NAME TO AUD-NAME
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR
+           MOVE WS-NEW-ACC-BALAN TO AUD-OPENING-BALANCE
+           WRITE AUDIT-LOG-REC
+           CLOSE AUDIT-LOG.
+
+       END PROGRAM MY-PROGRAM.

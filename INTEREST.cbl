@@ -1,51 +1,224 @@
-      ******************************************************************
-      * Author:KASIDIT
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
-                   ORGANIZATION IS LINE SEQUENTIAL.
-               SELECT ACCOUNTS-NEW-FILE ASSIGN TO "account-new-file.dat"
-                   ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-
-       FILE SECTION.
-       FD ACCOUNTS-FILE.
-       01 ACCOUNT-REC.
-           05 ACC-NO       PIC X(10).
-           05 ACC-PIN      PIC X(4).
-           05 ACC-NAME     PIC X(20).
-           05 ACC-BALAN    PIC 9(8)V99.
-
-
-       FD ACCOUNTS-NEW-FILE.
-           01 ACC-NEW-REC PIC X(44).
-
-       WORKING-STORAGE SECTION.
-       01 WS-EOF.
-           05 WS-EOF-FLAG PIC A(1) VALUE "N".
-               88 WS-END-OF-FILE VALUE 'Y'.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN INPUT ACCOUNTS-FILE
-           OPEN OUTPUT ACCOUNTS-NEW-FILE
-
-            PERFORM UNTIL WS-EOF-FLAG = 'Y'
-               READ ACCOUNTS-FILE
-                   AT END
-                       SET WS-END-OF-FILE TO TRUE
-                   NOT AT END
-                       COMPUTE ACC-BALAN = ACC-BALAN * 1.015
-                       WRITE ACC-NEW-REC FROM ACCOUNT-REC
-               END-READ
-           END-PERFORM.
-               CLOSE ACCOUNTS-FILE
-               CLOSE ACCOUNTS-NEW-FILE
-               DISPLAY "SUCCESFULLY ADDED".
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:KASIDIT
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ACCOUNTS-NEW-FILE ASSIGN TO "account-new-file.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT INTEREST-DETAIL ASSIGN TO
+                   "interest-detail-report.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT INTEREST-LOG ASSIGN TO "interest-run-log.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT INTEREST-CTL ASSIGN TO "interest-run-ctl.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CTL-STATUS.
+               SELECT RATES-FILE ASSIGN TO "RATES.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RATES-STATUS.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ACCOUNTS-FILE.
+       01 ACCOUNT-REC.
+           05 ACC-NO       PIC X(10).
+           05 ACC-PIN      PIC X(4).
+           05 ACC-NAME     PIC X(20).
+           05 ACC-BALAN    PIC 9(8)V99.
+
+
+       FD ACCOUNTS-NEW-FILE.
+       01 ACC-NEW-REC PIC X(44).
+
+       FD INTEREST-DETAIL.
+       01 INTEREST-DETAIL-REC PIC X(100).
+
+       FD INTEREST-LOG.
+       01 INTEREST-LOG-REC PIC X(100).
+
+       FD INTEREST-CTL.
+       01 INTEREST-CTL-REC PIC 9(6).
+
+       FD RATES-FILE.
+       01 RATE-REC.
+           05 RATE-MAX-BAL  PIC 9(8)V99.
+           05 RATE-PCT      PIC 9V9(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF.
+           05 WS-EOF-FLAG PIC A(1) VALUE "N".
+               88 WS-END-OF-FILE VALUE 'Y'.
+       01 WS-RATE              PIC 9V9(4) VALUE ZERO.
+       01 WS-OLD-BALANCE       PIC 9(8)V99.
+       01 WS-INTEREST-AMT      PIC 9(8)V99.
+       01 WS-TOTAL-INTEREST    PIC 9(8)V99 VALUE 0.
+       01 WS-ACCOUNT-COUNT     PIC 9(5) VALUE 0.
+       01 WS-RUN-PERIOD        PIC 9(6).
+       01 WS-LAST-PERIOD       PIC 9(6) VALUE 0.
+       01 WS-ALREADY-POSTED    PIC X VALUE "N".
+       01 WS-CTL-STATUS        PIC XX VALUE SPACES.
+       01 WS-DETAIL-LINE       PIC X(100).
+       01 WS-RATE-DIS          PIC 9.9(4).
+       01 WS-OLD-BAL-DIS       PIC Z(6)9.99.
+       01 WS-INTEREST-DIS      PIC Z(6)9.99.
+       01 WS-NEW-BAL-DIS       PIC Z(6)9.99.
+       01 WS-RUN-DATE          PIC 9(8).
+       01 WS-RATES-STATUS      PIC XX VALUE SPACES.
+       01 WS-RATES-EOF         PIC X VALUE "N".
+           88 WS-END-OF-RATES VALUE 'Y'.
+       01 WS-RATE-FOUND        PIC X VALUE "N".
+       01 WS-RATE-COUNT        PIC 9(3) VALUE 0.
+       01 WS-RATE-IDX          PIC 9(3).
+       01 WS-RATE-TABLE.
+           05 WS-RATE-ENTRY OCCURS 10 TIMES.
+               10 WS-RATE-MAX-BAL  PIC 9(8)V99.
+               10 WS-RATE-PCT      PIC 9V9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-RATE-TABLE
+           PERFORM CHECK-ALREADY-POSTED
+           IF WS-ALREADY-POSTED = "Y"
+              DISPLAY "INTEREST ALREADY POSTED FOR THIS PERIOD."
+              STOP RUN
+           END-IF
+
+           OPEN INPUT ACCOUNTS-FILE
+           OPEN OUTPUT ACCOUNTS-NEW-FILE
+           OPEN OUTPUT INTEREST-DETAIL
+
+            PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ ACCOUNTS-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM POST-INTEREST-FOR-ACCOUNT
+               END-READ
+           END-PERFORM.
+               CLOSE ACCOUNTS-FILE
+               CLOSE ACCOUNTS-NEW-FILE
+               CLOSE INTEREST-DETAIL
+
+               PERFORM PROMOTE-NEW-FILE
+               PERFORM WRITE-RUN-LOG
+               PERFORM UPDATE-LAST-PERIOD
+
+               DISPLAY "SUCCESFULLY ADDED".
+
+       POST-INTEREST-FOR-ACCOUNT.
+           MOVE ACC-BALAN TO WS-OLD-BALANCE
+           PERFORM DETERMINE-RATE
+           COMPUTE WS-INTEREST-AMT ROUNDED = WS-OLD-BALANCE * WS-RATE
+           ADD WS-INTEREST-AMT TO ACC-BALAN
+           ADD WS-INTEREST-AMT TO WS-TOTAL-INTEREST
+           ADD 1 TO WS-ACCOUNT-COUNT
+           WRITE ACC-NEW-REC FROM ACCOUNT-REC
+           PERFORM WRITE-DETAIL-LINE.
+
+       DETERMINE-RATE.
+           MOVE "N" TO WS-RATE-FOUND
+           IF WS-RATE-COUNT > 0
+              MOVE WS-RATE-PCT(WS-RATE-COUNT) TO WS-RATE
+           END-IF
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                 UNTIL WS-RATE-IDX > WS-RATE-COUNT
+               IF WS-RATE-FOUND = "N" AND
+                     WS-OLD-BALANCE < WS-RATE-MAX-BAL(WS-RATE-IDX)
+                  MOVE WS-RATE-PCT(WS-RATE-IDX) TO WS-RATE
+                  MOVE "Y" TO WS-RATE-FOUND
+               END-IF
+           END-PERFORM.
+
+       LOAD-RATE-TABLE.
+           MOVE 0 TO WS-RATE-COUNT
+           MOVE "N" TO WS-RATES-EOF
+           OPEN INPUT RATES-FILE
+           IF WS-RATES-STATUS = "35"
+              CLOSE RATES-FILE
+              PERFORM SEED-RATE-TABLE
+              OPEN INPUT RATES-FILE
+           END-IF
+           PERFORM UNTIL WS-END-OF-RATES
+               READ RATES-FILE
+                   AT END
+                       SET WS-END-OF-RATES TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RATE-COUNT
+                       MOVE RATE-MAX-BAL TO
+                           WS-RATE-MAX-BAL(WS-RATE-COUNT)
+                       MOVE RATE-PCT TO WS-RATE-PCT(WS-RATE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE RATES-FILE.
+
+       SEED-RATE-TABLE.
+           OPEN OUTPUT RATES-FILE
+           MOVE 10000.00 TO RATE-MAX-BAL
+           MOVE 0.0100 TO RATE-PCT
+           WRITE RATE-REC
+           MOVE 50000.00 TO RATE-MAX-BAL
+           MOVE 0.0150 TO RATE-PCT
+           WRITE RATE-REC
+           MOVE 100000.00 TO RATE-MAX-BAL
+           MOVE 0.0200 TO RATE-PCT
+           WRITE RATE-REC
+           MOVE 99999999.99 TO RATE-MAX-BAL
+           MOVE 0.0250 TO RATE-PCT
+           WRITE RATE-REC
+           CLOSE RATES-FILE.
+
+       WRITE-DETAIL-LINE.
+           MOVE WS-OLD-BALANCE TO WS-OLD-BAL-DIS
+           MOVE WS-RATE TO WS-RATE-DIS
+           MOVE WS-INTEREST-AMT TO WS-INTEREST-DIS
+           MOVE ACC-BALAN TO WS-NEW-BAL-DIS
+           STRING ACC-NO " " WS-OLD-BAL-DIS " " WS-RATE-DIS " "
+                  WS-INTEREST-DIS " " WS-NEW-BAL-DIS
+                  DELIMITED BY SIZE
+                  INTO WS-DETAIL-LINE
+           MOVE WS-DETAIL-LINE TO INTEREST-DETAIL-REC
+           WRITE INTEREST-DETAIL-REC.
+
+       PROMOTE-NEW-FILE.
+           CALL "SYSTEM" USING "mv account-new-file.dat accounts.dat".
+
+       CHECK-ALREADY-POSTED.
+           MOVE FUNCTION CURRENT-DATE(1:6) TO WS-RUN-PERIOD
+           MOVE "N" TO WS-ALREADY-POSTED
+           MOVE 0 TO WS-LAST-PERIOD
+           OPEN INPUT INTEREST-CTL
+           IF WS-CTL-STATUS = "00"
+              READ INTEREST-CTL INTO WS-LAST-PERIOD
+              END-READ
+           END-IF
+           CLOSE INTEREST-CTL
+           IF WS-LAST-PERIOD = WS-RUN-PERIOD
+              MOVE "Y" TO WS-ALREADY-POSTED
+           END-IF.
+
+       UPDATE-LAST-PERIOD.
+           OPEN OUTPUT INTEREST-CTL
+           MOVE WS-RUN-PERIOD TO INTEREST-CTL-REC
+           WRITE INTEREST-CTL-REC
+           CLOSE INTEREST-CTL.
+
+       WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           OPEN EXTEND INTEREST-LOG
+           STRING "RUN DATE: " WS-RUN-DATE " ACCOUNTS: "
+                  WS-ACCOUNT-COUNT " TOTAL INTEREST PAID: "
+                  WS-TOTAL-INTEREST
+                  DELIMITED BY SIZE
+                  INTO INTEREST-LOG-REC
+           WRITE INTEREST-LOG-REC
+           CLOSE INTEREST-LOG.
+
+       END PROGRAM YOUR-PROGRAM-NAME.

@@ -1,52 +1,123 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. new.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT TEST-TIME ASSIGN TO "TESTTIME.txt"
-               ORGANIZATION IS SEQUENTIAL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 WS-CURRENT-DATE-DATA.
-          05 WS-CURRENT-DATE PIC X(21).
-          05 WS-DATE-TIME REDEFINES WS-CURRENT-DATE.
-             10 WS-YEAR        PIC 9(4).
-             10 WS-MONTH       PIC 9(2).
-             10 WS-DAY         PIC 9(2).
-             10 WS-HOUR        PIC 9(2).
-             10 WS-MINUTE      PIC 9(2).
-             10 WS-SECOND      PIC 9(2).
-.          05 WS-DATE-TIME-DIS.
-             10 WS-YEAR-DIS        PIC 9(4).
-             10 FILLER PIC X(1) VALUE "/".
-             10 WS-MONTH-DIS       PIC 9(2).
-             10 FILLER PIC X(1) VALUE "/".
-             10 WS-DAY-DIS         PIC 9(2).
-             10 FILLER PIC X(2) VALUE "  ".
-             10 WS-HOUR-DIS        PIC 9(2).
-             10 FILLER PIC X(1) VALUE ":".
-             10 WS-MINUTE-DIS      PIC 9(2).
-             10 FILLER PIC X(1) VALUE ":".
-             10 WS-SECOND-DIS      PIC 9(2).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
-           DISPLAY WS-CURRENT-DATE
-           DISPLAY "YEAR   : " WS-YEAR
-           DISPLAY "MONTH  : " WS-MONTH
-           DISPLAY "DAY    : " WS-DAY
-           DISPLAY "HOUR   : " WS-HOUR
-           DISPLAY "MINUTE : " WS-MINUTE
-           DISPLAY "SECOND : " WS-SECOND
-           MOVE WS-YEAR TO WS-YEAR-DIS
-           MOVE WS-MONTH TO WS-MONTH-DIS
-           MOVE WS-DAY TO WS-DAY-DIS
-           MOVE WS-HOUR TO WS-HOUR-DIS
-           MOVE WS-MINUTE TO WS-MINUTE-DIS
-           MOVE WS-SECOND TO WS-SECOND-DIS
-           DISPLAY WS-DATE-TIME-DIS
-
-           STOP RUN.
-       END PROGRAM new.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTTIME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT TEST-TIME ASSIGN TO "TESTTIME.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TEST-TIME.
+          01 TEST-TIME-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-CURRENT-DATE-DATA.
+          05 WS-CURRENT-DATE PIC X(21).
+          05 WS-DATE-TIME REDEFINES WS-CURRENT-DATE.
+             10 WS-YEAR        PIC 9(4).
+             10 WS-MONTH       PIC 9(2).
+             10 WS-DAY         PIC 9(2).
+             10 WS-HOUR        PIC 9(2).
+             10 WS-MINUTE      PIC 9(2).
+             10 WS-SECOND      PIC 9(2).
+.          05 WS-DATE-TIME-DIS.
+             10 WS-YEAR-DIS        PIC 9(4).
+             10 FILLER PIC X(1) VALUE "/".
+             10 WS-MONTH-DIS       PIC 9(2).
+             10 FILLER PIC X(1) VALUE "/".
+             10 WS-DAY-DIS         PIC 9(2).
+             10 FILLER PIC X(2) VALUE "  ".
+             10 WS-HOUR-DIS        PIC 9(2).
+             10 FILLER PIC X(1) VALUE ":".
+             10 WS-MINUTE-DIS      PIC 9(2).
+             10 FILLER PIC X(1) VALUE ":".
+             10 WS-SECOND-DIS      PIC 9(2).
+
+       01 WS-ADJ-YEAR       PIC 9(4).
+       01 WS-ADJ-MONTH      PIC 9(2).
+       01 WS-CENTURY        PIC 9(2).
+       01 WS-YR-OF-CENT     PIC 9(2).
+       01 WS-ZELLER-H       PIC 9.
+       01 WS-DAY-NAME       PIC X(9).
+       01 WS-BUSINESS-FLAG  PIC X VALUE "N".
+          88 WS-IS-BUSINESS-DAY VALUE "Y".
+       01 WS-REPORT-LINE    PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           DISPLAY WS-CURRENT-DATE
+           DISPLAY "YEAR   : " WS-YEAR
+           DISPLAY "MONTH  : " WS-MONTH
+           DISPLAY "DAY    : " WS-DAY
+           DISPLAY "HOUR   : " WS-HOUR
+           DISPLAY "MINUTE : " WS-MINUTE
+           DISPLAY "SECOND : " WS-SECOND
+           MOVE WS-YEAR TO WS-YEAR-DIS
+           MOVE WS-MONTH TO WS-MONTH-DIS
+           MOVE WS-DAY TO WS-DAY-DIS
+           MOVE WS-HOUR TO WS-HOUR-DIS
+           MOVE WS-MINUTE TO WS-MINUTE-DIS
+           MOVE WS-SECOND TO WS-SECOND-DIS
+           DISPLAY WS-DATE-TIME-DIS
+
+           PERFORM DETERMINE-DAY-OF-WEEK
+           DISPLAY "DAY OF WEEK : " WS-DAY-NAME
+           DISPLAY "BUSINESS DAY: " WS-BUSINESS-FLAG
+
+           PERFORM WRITE-TEST-TIME-RECORD
+
+           STOP RUN.
+
+       DETERMINE-DAY-OF-WEEK.
+           MOVE WS-YEAR TO WS-ADJ-YEAR
+           MOVE WS-MONTH TO WS-ADJ-MONTH
+           IF WS-MONTH < 3
+              COMPUTE WS-ADJ-MONTH = WS-MONTH + 12
+              COMPUTE WS-ADJ-YEAR = WS-YEAR - 1
+           END-IF
+           COMPUTE WS-CENTURY = WS-ADJ-YEAR / 100
+           COMPUTE WS-YR-OF-CENT = WS-ADJ-YEAR - (WS-CENTURY * 100)
+           COMPUTE WS-ZELLER-H = FUNCTION MOD(
+              WS-DAY
+              + FUNCTION INTEGER((13 * (WS-ADJ-MONTH + 1)) / 5)
+              + WS-YR-OF-CENT
+              + FUNCTION INTEGER(WS-YR-OF-CENT / 4)
+              + FUNCTION INTEGER(WS-CENTURY / 4)
+              + (5 * WS-CENTURY), 7)
+           EVALUATE WS-ZELLER-H
+              WHEN 0
+                 MOVE "SATURDAY" TO WS-DAY-NAME
+                 MOVE "N" TO WS-BUSINESS-FLAG
+              WHEN 1
+                 MOVE "SUNDAY" TO WS-DAY-NAME
+                 MOVE "N" TO WS-BUSINESS-FLAG
+              WHEN 2
+                 MOVE "MONDAY" TO WS-DAY-NAME
+                 MOVE "Y" TO WS-BUSINESS-FLAG
+              WHEN 3
+                 MOVE "TUESDAY" TO WS-DAY-NAME
+                 MOVE "Y" TO WS-BUSINESS-FLAG
+              WHEN 4
+                 MOVE "WEDNESDAY" TO WS-DAY-NAME
+                 MOVE "Y" TO WS-BUSINESS-FLAG
+              WHEN 5
+                 MOVE "THURSDAY" TO WS-DAY-NAME
+                 MOVE "Y" TO WS-BUSINESS-FLAG
+              WHEN 6
+                 MOVE "FRIDAY" TO WS-DAY-NAME
+                 MOVE "Y" TO WS-BUSINESS-FLAG
+           END-EVALUATE.
+
+       WRITE-TEST-TIME-RECORD.
+           STRING WS-DATE-TIME-DIS "  " WS-DAY-NAME
+                  "  BUSINESS DAY: " WS-BUSINESS-FLAG
+                  DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           OPEN EXTEND TEST-TIME
+           MOVE WS-REPORT-LINE TO TEST-TIME-REC
+           WRITE TEST-TIME-REC
+           CLOSE TEST-TIME.
+
+       END PROGRAM TESTTIME.

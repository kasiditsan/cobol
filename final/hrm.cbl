@@ -15,13 +15,35 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS EMP-ID.
+           SELECT DEPT-MASTER ASSIGN TO "DEPT_MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DEPT-CODE
+               FILE STATUS IS WS-DEPT-FILE-STATUS.
+           SELECT USER-MASTER ASSIGN TO "USER_MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-USER-FILE-STATUS.
            SELECT INPUT-SEQ ASSIGN TO "INPUT_SEQ.DAT"
                ORGANIZATION IS SEQUENTIAL.
+           SELECT BATCH-CKPT ASSIGN TO "BATCH_CKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAY-HISTORY ASSIGN TO "PAY_HISTORY.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PH-SORTED ASSIGN TO 'PH-SORTED.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PH-TEMP-SORT ASSIGN TO 'PH-TEMP-SORT.tmp'
+               ORGANIZATION IS SEQUENTIAL.
            SELECT EMP-REPORT ASSIGN TO "EMPLOYEE_REPORT.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SUMMARY-REPORT ASSIGN TO "SUMMARY_REPORT.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT BACKUP-FILE ASSIGN TO "BACKUP_SEQ.DAT"
+           SELECT BACKUP-FILE ASSIGN TO WS-BACKUP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BACKUP-CTL ASSIGN TO "BACKUP_CTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-EXPORT ASSIGN TO "PAYROLL_EXPORT.CSV"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT HR-LOG ASSIGN TO "HR_LOG.DAT"
                ORGANIZATION IS SEQUENTIAL.
@@ -33,7 +55,7 @@
        DATA DIVISION.
        FILE SECTION.
        SD TEMP-SORT.
-       01 TEMP-REC PIC X(44).
+       01 TEMP-REC PIC X(53).
 
        FD EMP-SORTED.
        01 EMP-SORTED-REC.
@@ -41,6 +63,8 @@
            05 EMP-NAME-S     PIC X(20).
            05 DEPT-NAME-S    PIC X(10).
            05 SALARY-S       PIC 9(7)V99.
+           05 EMP-STATUS-S   PIC X(1).
+           05 EMP-TERM-DATE-S PIC 9(8).
 
        FD EMP-MASTER.
        01 EMP-RECORD.
@@ -48,6 +72,24 @@
            05 EMP-NAME     PIC X(20).
            05 DEPT-NAME    PIC X(10).
            05 SALARY       PIC 9(7)V99.
+           05 EMP-STATUS   PIC X(1).
+               88 EMP-ACTIVE     VALUE "A".
+               88 EMP-TERMINATED VALUE "T".
+           05 EMP-TERM-DATE PIC 9(8).
+
+       FD DEPT-MASTER.
+       01 DEPT-RECORD.
+           05 DEPT-CODE      PIC X(10).
+           05 DEPT-DESC      PIC X(20).
+           05 DEPT-MGR-NAME  PIC X(20).
+           05 DEPT-BUDGET    PIC 9(9)V99.
+           05 DEPT-SPENT     PIC 9(9)V99.
+
+       FD USER-MASTER.
+       01 USER-RECORD.
+           05 USER-ID        PIC X(10).
+           05 USER-PASSWORD  PIC X(10).
+           05 USER-ROLE      PIC X(10).
 
        FD INPUT-SEQ.
        01 SEQ-RECORD.
@@ -56,6 +98,29 @@
            05 S-DEPT-NAME  PIC X(10).
            05 S-SALARY     PIC 9(7)V99.
 
+       FD BATCH-CKPT.
+       01 CKPT-RECORD.
+           05 CKPT-LAST-EMP-ID PIC 9(5).
+
+       SD PH-TEMP-SORT.
+       01 PH-TEMP-REC PIC X(41).
+
+       FD PH-SORTED.
+       01 PH-SORTED-REC.
+           05 PH-EMP-ID-SRT         PIC 9(5).
+           05 PH-DEPT-NAME-SRT      PIC X(10).
+           05 PH-OLD-SALARY-SRT     PIC 9(7)V99.
+           05 PH-NEW-SALARY-SRT     PIC 9(7)V99.
+           05 PH-EFFECTIVE-DATE-SRT PIC 9(8).
+
+       FD PAY-HISTORY.
+       01 PAY-HIST-REC.
+           05 PH-EMP-ID          PIC 9(5).
+           05 PH-DEPT-NAME       PIC X(10).
+           05 PH-OLD-SALARY      PIC 9(7)V99.
+           05 PH-NEW-SALARY      PIC 9(7)V99.
+           05 PH-EFFECTIVE-DATE  PIC 9(8).
+
        FD EMP-REPORT.
        01 REPORT-RECORD PIC X(80).
 
@@ -65,19 +130,34 @@
        FD BACKUP-FILE.
        01 BACKUP-RECORD PIC X(80).
 
+       FD BACKUP-CTL.
+       01 BACKUP-CTL-REC PIC X(8).
+
+       FD PAYROLL-EXPORT.
+       01 PAYROLL-EXPORT-REC PIC X(100).
+
        FD HR-LOG.
-       01 LOG-RECORD PIC X(80).
+       01 LOG-RECORD.
+           05 LOG-DATE        PIC 9(8).
+           05 LOG-TIME        PIC 9(6).
+           05 LOG-USER-ROLE   PIC X(10).
+           05 LOG-ACTION      PIC X(10).
+           05 LOG-EMP-ID      PIC 9(5).
+           05 LOG-BEFORE-VAL  PIC X(20).
+           05 LOG-AFTER-VAL   PIC X(20).
 
 
        WORKING-STORAGE SECTION.
 
        01 EOF-FLAG       PIC X VALUE 'N'.
-       01 WS-OPTION      PIC 9 VALUE 0.
+       01 WS-OPTION      PIC 99 VALUE 0.
        01 COUNT_N        PIC 9(5) VALUE 0.
        01 SUM-SALARY     PIC 9(7)V99 VALUE 0.
        01 PREV-DEPT      PIC X(10) VALUE SPACES.
        01 WS-ACTION      PIC X(10) VALUE SPACES.
        01 WS-LOG-LINE    PIC X(80) VALUE SPACES.
+       01 WS-LOG-BEFORE  PIC X(20) VALUE SPACES.
+       01 WS-LOG-AFTER   PIC X(20) VALUE SPACES.
        01 WS-PREV-DEPT-ID PIC X(10).
        01 WS-SUBTOTAL-SALARY PIC 9(7)V99.
        01 WS-TOTAL-SALARY PIC 9(7)V99.
@@ -85,11 +165,74 @@
        01 WS-TOTAL-DEPT PIC 9(3).
        01 WS-USER-ROLE PIC X(10) VALUE SPACES.
 
+       01 WS-DEPT-OK          PIC X(1) VALUE "Y".
+           88 WS-DEPT-VALID           VALUE "Y".
+       01 WS-OLD-SALARY       PIC 9(7)V99 VALUE 0.
+       01 WS-OLD-DEPT-NAME    PIC X(10) VALUE SPACES.
+       01 WS-DEPT-NEW-TOTAL   PIC 9(9)V99 VALUE 0.
+       01 WS-TERM-DEPT-NAME   PIC X(10) VALUE SPACES.
+       01 WS-TERM-SALARY      PIC 9(7)V99 VALUE 0.
+
+       01 WS-SUMMARY-MODE     PIC 9 VALUE 0.
+       01 WS-BAND1-COUNT      PIC 9(5) VALUE 0.
+       01 WS-BAND2-COUNT      PIC 9(5) VALUE 0.
+       01 WS-BAND3-COUNT      PIC 9(5) VALUE 0.
+       01 WS-BAND1-TOTAL      PIC 9(9)V99 VALUE 0.
+       01 WS-BAND2-TOTAL      PIC 9(9)V99 VALUE 0.
+       01 WS-BAND3-TOTAL      PIC 9(9)V99 VALUE 0.
+
+       01 WS-BATCH-ADDED      PIC 9(5) VALUE 0.
+       01 WS-BATCH-UPDATED    PIC 9(5) VALUE 0.
+       01 WS-BATCH-REJECTED   PIC 9(5) VALUE 0.
+       01 WS-LAST-CKPT-ID     PIC 9(5) VALUE 0.
+       01 WS-SAVE-NAME        PIC X(20) VALUE SPACES.
+       01 WS-SAVE-DEPT        PIC X(10) VALUE SPACES.
+       01 WS-SAVE-SALARY      PIC 9(7)V99 VALUE 0.
+
+       01 WS-PREV-GROWTH-DEPT   PIC X(10) VALUE SPACES.
+       01 WS-PREV-GROWTH-MONTH  PIC X(6)  VALUE SPACES.
+       01 WS-GROWTH-MONTH       PIC X(6)  VALUE SPACES.
+       01 WS-GROWTH-SUBTOTAL    PIC S9(8)V99 VALUE 0.
+
+       01 WS-LOGIN-ID           PIC X(10) VALUE SPACES.
+       01 WS-LOGIN-PASSWORD     PIC X(10) VALUE SPACES.
+       01 WS-LOGIN-FOUND        PIC X(1)  VALUE "N".
+       01 WS-USER-FILE-STATUS   PIC XX    VALUE SPACES.
+       01 WS-DEPT-FILE-STATUS   PIC XX    VALUE SPACES.
+       01 WS-INCLUDE-TERM       PIC X(1)  VALUE "N".
+       01 WS-SEARCH-OPTION      PIC 9     VALUE 0.
+       01 WS-SEARCH-TEXT        PIC X(20) VALUE SPACES.
+       01 WS-SEARCH-LEN         PIC 99    VALUE 0.
+       01 WS-SEARCH-HITS        PIC 9(3)  VALUE 0.
+       01 WS-MATCH-SOURCE       PIC X(20) VALUE SPACES.
+       01 WS-MATCH-FOUND        PIC X(1)  VALUE "N".
+       01 WS-SUB-IDX            PIC 99    VALUE 0.
+       01 WS-BACKUP-FILENAME    PIC X(40) VALUE SPACES.
+       01 WS-BACKUP-STAMP       PIC 9(8)  VALUE 0.
+       01 WS-BACKUP-RETENTION   PIC 9(2)  VALUE 5.
+       01 WS-RESTORE-STAMP      PIC X(8)  VALUE SPACES.
+       01 WS-CTL-COUNT          PIC 9(3)  VALUE 0.
+       01 WS-CTL-TABLE.
+           05 WS-CTL-ENTRY OCCURS 20 TIMES PIC X(8).
+       01 WS-BACKUP-RM-CMD      PIC X(60) VALUE SPACES.
+       01 WS-BACKUP-PRUNE-QTY   PIC 9(3)  VALUE 0.
+       01 WS-BACKUP-KEEP-FROM   PIC 9(3)  VALUE 0.
+       01 WS-EXPORT-LINE        PIC X(100) VALUE SPACES.
+       01 WS-EXPORT-SALARY-DIS  PIC Z(6)9.99.
+       01 WS-EXPORT-COUNT       PIC 9(5)  VALUE 0.
+
+       01 WS-PAGE-NUM           PIC 99 VALUE 1.
+       01 WS-LINE-COUNT         PIC 9(3) VALUE 0.
+       01 WS-LINES-PER-PAGE     PIC 9(3) VALUE 40.
+       01 WS-PAGE-BREAK-PENDING PIC X VALUE "N".
+
        01 TEMP-BACKUP-REC.
                05  BK-EMP-ID     PIC X(5).
                05  BK-EMP-NAME   PIC X(30).
                05  BK-DEPT-NAME  PIC X(20).
                05  BK-SALARY     PIC 9(7)V99.
+               05  BK-STATUS     PIC X(1).
+               05  BK-TERM-DATE  PIC 9(8).
 
            01  BK-REC-REDEF REDEFINES TEMP-BACKUP-REC PIC X(80).
 
@@ -185,15 +328,95 @@
                10 TOTAL-DEPT PIC 9(3)  .
                10 FILLER PIC X(20) VALUE ALL SPACES.
                10 TOTAL-SALARY PIC Z,ZZZ,ZZZ.99  .
+
+           05  SUBHEADER-B.
+               10  FILLER          PIC X(15)  VALUE "SALARY BAND".
+               10  FILLER          PIC X(10)  VALUE ALL SPACES.
+               10  FILLER          PIC X(10)  VALUE "EMP AMOUNT".
+               10  FILLER          PIC X(10)  VALUE ALL SPACES.
+               10  FILLER          PIC X(20)  VALUE "TOTAL BAND SALARY".
+           05  DETAIL-LINE-B.
+               10  WS-BAND         PIC X(15)  .
+               10  FILLER          PIC X(10)  VALUE SPACES.
+               10  WS-BAND-AMOUNT  PIC X(13)  .
+               10  FILLER          PIC X(10)  VALUE SPACES.
+               10  BAND-SUBTOTAL   PIC Z,ZZZ,ZZZ.99   .
+
+           05  SUBHEADER-G.
+               10  FILLER          PIC X(10)  VALUE "DEPT".
+               10  FILLER          PIC X(5)   VALUE ALL SPACES.
+               10  FILLER          PIC X(10)  VALUE "MONTH".
+               10  FILLER          PIC X(10)  VALUE ALL SPACES.
+               10  FILLER          PIC X(20)  VALUE "PAYROLL GROWTH".
+           05  DETAIL-LINE-G.
+               10  WS-GROWTH-DEPT   PIC X(10)  .
+               10  FILLER           PIC X(5)   VALUE SPACES.
+               10  WS-GROWTH-MON-D  PIC X(10)  .
+               10  FILLER           PIC X(10)  VALUE SPACES.
+               10  GROWTH-SALARY    PIC -Z,ZZZ,ZZZ.99   .
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           DISPLAY "Enter role (HR / ADMIN):"
-           ACCEPT WS-USER-ROLE.
+           PERFORM SEED-USER-MASTER
+           PERFORM SEED-DEPT-MASTER
+
+           PERFORM LOGIN-PROCESS
 
            PERFORM MENU-LOOP
            STOP RUN.
 
+       SEED-USER-MASTER.
+           OPEN INPUT USER-MASTER
+           IF WS-USER-FILE-STATUS = "35"
+               CLOSE USER-MASTER
+               DISPLAY "No user accounts exist. Creating initial "
+                   "ADMIN account."
+               OPEN OUTPUT USER-MASTER
+               DISPLAY "Enter new ADMIN User ID:"
+               ACCEPT USER-ID
+               DISPLAY "Enter new ADMIN Password:"
+               ACCEPT USER-PASSWORD
+               MOVE "ADMIN" TO USER-ROLE
+               WRITE USER-RECORD
+               CLOSE USER-MASTER
+           ELSE
+               CLOSE USER-MASTER
+           END-IF.
+
+       SEED-DEPT-MASTER.
+           OPEN INPUT DEPT-MASTER
+           IF WS-DEPT-FILE-STATUS = "35"
+               CLOSE DEPT-MASTER
+               OPEN OUTPUT DEPT-MASTER
+               CLOSE DEPT-MASTER
+           ELSE
+               CLOSE DEPT-MASTER
+           END-IF.
+
+       LOGIN-PROCESS.
+           MOVE "N" TO WS-LOGIN-FOUND
+           PERFORM UNTIL WS-LOGIN-FOUND = "Y"
+               DISPLAY "Enter User ID:"
+               ACCEPT WS-LOGIN-ID
+               DISPLAY "Enter Password:"
+               ACCEPT WS-LOGIN-PASSWORD
+               OPEN INPUT USER-MASTER
+               MOVE WS-LOGIN-ID TO USER-ID
+               READ USER-MASTER
+                   INVALID KEY
+                       DISPLAY "Invalid User ID or Password."
+                   NOT INVALID KEY
+                       IF USER-PASSWORD = WS-LOGIN-PASSWORD
+                           MOVE "Y" TO WS-LOGIN-FOUND
+                           MOVE USER-ROLE TO WS-USER-ROLE
+                           DISPLAY "Welcome, " WS-LOGIN-ID
+                       ELSE
+                           DISPLAY "Invalid User ID or Password."
+                       END-IF
+               END-READ
+               CLOSE USER-MASTER
+           END-PERFORM.
+
        MENU-LOOP.
            DISPLAY "1. Add Employee (HR)"
            DISPLAY "2. Edit Employee (HR)"
@@ -204,6 +427,10 @@
            DISPLAY "7. Backup Employee File (HR / ADMIN)"
            DISPLAY "8. Batch Update Employees (HR)"
            DISPLAY "9. Exit"
+           DISPLAY "10. Maintain Department Master (HR / ADMIN)"
+           DISPLAY "11. Restore Employee File From Backup (HR / ADMIN)"
+           DISPLAY "12. Export Payroll Feed (HR / ADMIN)"
+           DISPLAY "13. Maintain User Master (HR / ADMIN)"
            ACCEPT WS-OPTION
 
            EVALUATE WS-OPTION
@@ -236,6 +463,30 @@
                        DISPLAY "Access Denied"
                    END-IF
                WHEN 9 DISPLAY "Bye"
+               WHEN 10
+                    IF WS-USER-ROLE = "HR" OR WS-USER-ROLE = "ADMIN"
+                       PERFORM MAINTAIN-DEPT-MASTER
+                   ELSE
+                       DISPLAY "Access Denied"
+                   END-IF
+               WHEN 11
+                    IF WS-USER-ROLE = "HR" OR WS-USER-ROLE = "ADMIN"
+                       PERFORM RESTORE-EMPLOYEE
+                   ELSE
+                       DISPLAY "Access Denied"
+                   END-IF
+               WHEN 12
+                    IF WS-USER-ROLE = "HR" OR WS-USER-ROLE = "ADMIN"
+                       PERFORM EXPORT-PAYROLL-FEED
+                   ELSE
+                       DISPLAY "Access Denied"
+                   END-IF
+               WHEN 13
+                    IF WS-USER-ROLE = "ADMIN"
+                       PERFORM MAINTAIN-USER-MASTER
+                   ELSE
+                       DISPLAY "Access Denied"
+                   END-IF
 
                    WHEN OTHER DISPLAY "Invalid option"
                    STOP RUN
@@ -257,12 +508,27 @@
            ACCEPT DEPT-NAME.
            DISPLAY "Enter Salary:".
            ACCEPT SALARY.
-           WRITE EMP-RECORD
-               INVALID KEY
-               DISPLAY "Employee ID already exists"
-               MOVE "ADD" TO WS-ACTION
-               PERFORM LOG-HR-ACTION
-           END-WRITE.
+           SET EMP-ACTIVE TO TRUE
+           MOVE 0 TO EMP-TERM-DATE
+           MOVE 0 TO WS-OLD-SALARY
+           MOVE SPACES TO WS-OLD-DEPT-NAME
+           PERFORM VALIDATE-DEPT-BUDGET
+           IF WS-DEPT-VALID
+               WRITE EMP-RECORD
+                   INVALID KEY
+                       DISPLAY "Employee ID already exists"
+                   NOT INVALID KEY
+                       PERFORM APPLY-DEPT-BUDGET
+                       MOVE "ADD" TO WS-ACTION
+                       MOVE SPACES TO WS-LOG-BEFORE
+                       STRING DEPT-NAME DELIMITED BY SPACE
+                           "/" SALARY DELIMITED BY SIZE
+                           INTO WS-LOG-AFTER
+                       PERFORM LOG-HR-ACTION
+               END-WRITE
+           ELSE
+               DISPLAY "Add rejected: department budget exceeded."
+           END-IF.
 
            CLOSE EMP-MASTER.
 
@@ -274,48 +540,205 @@
            READ EMP-MASTER KEY IS EMP-ID
                INVALID KEY DISPLAY "Employee Not Found"
            END-READ.
+           MOVE SALARY TO WS-OLD-SALARY
+           MOVE DEPT-NAME TO WS-OLD-DEPT-NAME
            DISPLAY "Enter New Name:".
            ACCEPT EMP-NAME.
            DISPLAY "Enter New Dept:".
            ACCEPT DEPT-NAME.
            DISPLAY "Enter New Salary:".
            ACCEPT SALARY.
-           REWRITE EMP-RECORD
-               INVALID KEY DISPLAY "Error updating record"
-               MOVE "EDIT" TO WS-ACTION
-               PERFORM LOG-HR-ACTION
-           END-REWRITE.
+           PERFORM VALIDATE-DEPT-BUDGET
+           IF WS-DEPT-VALID
+               REWRITE EMP-RECORD
+                   INVALID KEY DISPLAY "Error updating record"
+                   NOT INVALID KEY
+                       PERFORM APPLY-DEPT-BUDGET
+                       MOVE "EDIT" TO WS-ACTION
+                       STRING WS-OLD-DEPT-NAME DELIMITED BY SPACE
+                           "/" WS-OLD-SALARY DELIMITED BY SIZE
+                           INTO WS-LOG-BEFORE
+                       STRING DEPT-NAME DELIMITED BY SPACE
+                           "/" SALARY DELIMITED BY SIZE
+                           INTO WS-LOG-AFTER
+                       PERFORM LOG-HR-ACTION
+                       IF SALARY NOT = WS-OLD-SALARY
+                           PERFORM WRITE-PAY-HISTORY
+                       END-IF
+               END-REWRITE
+           ELSE
+               DISPLAY "Edit rejected: department budget exceeded."
+           END-IF.
 
            CLOSE EMP-MASTER.
 
+       WRITE-PAY-HISTORY.
+           MOVE EMP-ID TO PH-EMP-ID
+           MOVE DEPT-NAME TO PH-DEPT-NAME
+           MOVE WS-OLD-SALARY TO PH-OLD-SALARY
+           MOVE SALARY TO PH-NEW-SALARY
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PH-EFFECTIVE-DATE
+           OPEN EXTEND PAY-HISTORY
+           WRITE PAY-HIST-REC
+           CLOSE PAY-HISTORY.
+
+       VALIDATE-DEPT-BUDGET.
+           MOVE "Y" TO WS-DEPT-OK
+           OPEN INPUT DEPT-MASTER
+           MOVE DEPT-NAME TO DEPT-CODE
+           READ DEPT-MASTER
+               INVALID KEY
+                   DISPLAY "Department not found in Dept Master: "
+                       DEPT-NAME
+                   MOVE "N" TO WS-DEPT-OK
+               NOT INVALID KEY
+                   IF DEPT-NAME = WS-OLD-DEPT-NAME
+                       COMPUTE WS-DEPT-NEW-TOTAL =
+                           DEPT-SPENT - WS-OLD-SALARY + SALARY
+                   ELSE
+                       COMPUTE WS-DEPT-NEW-TOTAL = DEPT-SPENT + SALARY
+                   END-IF
+                   IF WS-DEPT-NEW-TOTAL > DEPT-BUDGET
+                       DISPLAY "WARNING: This would push " DEPT-NAME
+                           " over its approved budget."
+                       DISPLAY "Budget: " DEPT-BUDGET
+                           "  Projected total: " WS-DEPT-NEW-TOTAL
+                       MOVE "N" TO WS-DEPT-OK
+                   END-IF
+           END-READ
+           CLOSE DEPT-MASTER.
+
+       APPLY-DEPT-BUDGET.
+           OPEN I-O DEPT-MASTER
+           IF WS-OLD-DEPT-NAME NOT = SPACES
+                   AND WS-OLD-DEPT-NAME NOT = DEPT-NAME
+               MOVE WS-OLD-DEPT-NAME TO DEPT-CODE
+               READ DEPT-MASTER
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       SUBTRACT WS-OLD-SALARY FROM DEPT-SPENT
+                       REWRITE DEPT-RECORD
+               END-READ
+           END-IF
+           MOVE DEPT-NAME TO DEPT-CODE
+           READ DEPT-MASTER
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-DEPT-NEW-TOTAL TO DEPT-SPENT
+                   REWRITE DEPT-RECORD
+           END-READ
+           CLOSE DEPT-MASTER.
+
        DELETE-EMPLOYEE.
            OPEN I-O EMP-MASTER.
            DISPLAY "Enter Employee ID to Delete:".
            ACCEPT EMP-ID.
-           DELETE EMP-MASTER RECORD
-               INVALID KEY DISPLAY "Employee Not Found"
-               MOVE "DELETE" TO WS-ACTION
-               PERFORM LOG-HR-ACTION
-           END-DELETE.
-
+           READ EMP-MASTER KEY IS EMP-ID
+               INVALID KEY
+                   DISPLAY "Employee Not Found"
+               NOT INVALID KEY
+                   MOVE DEPT-NAME TO WS-TERM-DEPT-NAME
+                   MOVE SALARY TO WS-TERM-SALARY
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO EMP-TERM-DATE
+                   SET EMP-TERMINATED TO TRUE
+                   REWRITE EMP-RECORD
+                       INVALID KEY DISPLAY "Error terminating record"
+                       NOT INVALID KEY
+                           MOVE "DELETE" TO WS-ACTION
+                           MOVE SPACES TO WS-LOG-BEFORE
+                           MOVE SPACES TO WS-LOG-AFTER
+                           PERFORM LOG-HR-ACTION
+                           PERFORM RELEASE-DEPT-BUDGET
+                   END-REWRITE
+           END-READ.
 
            CLOSE EMP-MASTER.
 
-       SEARCH-EMPLOYEE.
-           OPEN INPUT EMP-MASTER.
-           DISPLAY "Enter Employee ID to Search:".
-           ACCEPT EMP-ID.
-           READ EMP-MASTER KEY IS EMP-ID
-               INVALID KEY DISPLAY "Employee Not Found"
-
+       RELEASE-DEPT-BUDGET.
+           OPEN I-O DEPT-MASTER
+           MOVE WS-TERM-DEPT-NAME TO DEPT-CODE
+           READ DEPT-MASTER
+               INVALID KEY CONTINUE
                NOT INVALID KEY
-                   DISPLAY "ID: " EMP-ID
-                   DISPLAY "Name: " EMP-NAME
-                   DISPLAY "Dept: " DEPT-NAME
-                   DISPLAY "Salary: " SALARY
-           END-READ.
+                   SUBTRACT WS-TERM-SALARY FROM DEPT-SPENT
+                   REWRITE DEPT-RECORD
+           END-READ
+           CLOSE DEPT-MASTER.
+
+       SEARCH-EMPLOYEE.
+           DISPLAY "1. Search by Employee ID (exact)"
+           DISPLAY "2. Search by Name (partial match)"
+           DISPLAY "3. Search by Department (partial match)"
+           ACCEPT WS-SEARCH-OPTION
+           OPEN INPUT EMP-MASTER
+           EVALUATE WS-SEARCH-OPTION
+               WHEN 1
+                   DISPLAY "Enter Employee ID to Search:"
+                   ACCEPT EMP-ID
+                   READ EMP-MASTER KEY IS EMP-ID
+                       INVALID KEY DISPLAY "Employee Not Found"
+                       NOT INVALID KEY PERFORM DISPLAY-EMP-DETAIL
+                   END-READ
+               WHEN OTHER
+                   DISPLAY "Enter search text:"
+                   ACCEPT WS-SEARCH-TEXT
+                   PERFORM VARYING WS-SUB-IDX FROM 20 BY -1
+                       UNTIL WS-SUB-IDX = 0
+                           OR WS-SEARCH-TEXT(WS-SUB-IDX:1) NOT = SPACE
+                   END-PERFORM
+                   MOVE WS-SUB-IDX TO WS-SEARCH-LEN
+                   MOVE 0 TO WS-SEARCH-HITS
+                   MOVE "N" TO EOF-FLAG
+                   PERFORM UNTIL EOF-FLAG = "Y"
+                       READ EMP-MASTER NEXT RECORD
+                           AT END
+                               MOVE "Y" TO EOF-FLAG
+                           NOT AT END
+                               IF WS-SEARCH-LEN = 0
+                                   MOVE "Y" TO WS-MATCH-FOUND
+                               ELSE
+                                 MOVE SPACES TO WS-MATCH-SOURCE
+                                 IF WS-SEARCH-OPTION = 2
+                                   MOVE EMP-NAME TO WS-MATCH-SOURCE
+                                 ELSE
+                                   MOVE DEPT-NAME TO WS-MATCH-SOURCE
+                                 END-IF
+                                 PERFORM FIND-SUBSTRING
+                               END-IF
+                               IF WS-MATCH-FOUND = "Y"
+                                   ADD 1 TO WS-SEARCH-HITS
+                                   PERFORM DISPLAY-EMP-DETAIL
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   IF WS-SEARCH-HITS = 0
+                       DISPLAY "No matching employees found."
+                   END-IF
+           END-EVALUATE.
            CLOSE EMP-MASTER.
 
+       FIND-SUBSTRING.
+           MOVE "N" TO WS-MATCH-FOUND
+           PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+               UNTIL WS-SUB-IDX > (21 - WS-SEARCH-LEN)
+                   OR WS-MATCH-FOUND = "Y"
+               IF WS-MATCH-SOURCE(WS-SUB-IDX:WS-SEARCH-LEN) =
+                       WS-SEARCH-TEXT(1:WS-SEARCH-LEN)
+                   MOVE "Y" TO WS-MATCH-FOUND
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-EMP-DETAIL.
+           DISPLAY "ID: " EMP-ID
+           DISPLAY "Name: " EMP-NAME
+           DISPLAY "Dept: " DEPT-NAME
+           DISPLAY "Salary: " SALARY
+           IF EMP-TERMINATED
+               DISPLAY "Status: TERMINATED on " EMP-TERM-DATE
+           ELSE
+               DISPLAY "Status: ACTIVE"
+           END-IF.
+
        EMPLOYEE-REPORT.
            OPEN OUTPUT EMP-REPORT.
            OPEN INPUT EMP-MASTER.
@@ -328,11 +751,14 @@
            MOVE WS-SECOND TO WS-SECOND-DIS.
            MOVE WS-DATE TO WS-DATE-DIS.
 
-           WRITE REPORT-RECORD FROM HEADER.
-           WRITE REPORT-RECORD FROM EQUAL-LINE.
-           WRITE REPORT-RECORD FROM SUBHEADER.
-           WRITE REPORT-RECORD FROM DASH-LINE.
+           DISPLAY "Include terminated employees? (Y/N):"
+           ACCEPT WS-INCLUDE-TERM
+
+           MOVE 1 TO WS-PAGE-NUM
+           PERFORM WRITE-EMP-REPORT-HEADER
 
+           MOVE 'N' TO EOF-FLAG
+           MOVE 'N' TO WS-PAGE-BREAK-PENDING
            PERFORM UNTIL EOF-FLAG = 'Y'
 
                READ EMP-MASTER NEXT RECORD
@@ -340,12 +766,24 @@
                AT END
                    MOVE 'Y' TO EOF-FLAG
                NOT AT END
-
+                 IF EMP-TERMINATED AND WS-INCLUDE-TERM NOT = "Y"
+                   CONTINUE
+                 ELSE
+                   IF WS-PAGE-BREAK-PENDING = "Y"
+                       PERFORM WRITE-EMP-REPORT-HEADER
+                       MOVE "N" TO WS-PAGE-BREAK-PENDING
+                   END-IF
                    MOVE EMP-ID TO WS-EMP-ID
                    MOVE EMP-NAME TO WS-EMP-NAME
                    MOVE DEPT-NAME TO WS-DEPT-NAME
                    MOVE SALARY TO WS-SALARY
                    WRITE REPORT-RECORD FROM DETAIL-LINE
+                   ADD 1 TO WS-LINE-COUNT
+                   IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                       ADD 1 TO WS-PAGE-NUM
+                       MOVE "Y" TO WS-PAGE-BREAK-PENDING
+                   END-IF
+                 END-IF
            END-READ
        END-PERFORM
 
@@ -356,8 +794,32 @@
            CLOSE EMP-MASTER.
            CLOSE EMP-REPORT.
 
+       WRITE-EMP-REPORT-HEADER.
+           STRING "  PAGE :" DELIMITED BY SIZE
+               WS-PAGE-NUM DELIMITED BY SIZE
+               INTO WS-PAGE
+           WRITE REPORT-RECORD FROM HEADER
+           WRITE REPORT-RECORD FROM EQUAL-LINE
+           WRITE REPORT-RECORD FROM SUBHEADER
+           WRITE REPORT-RECORD FROM DASH-LINE
+           MOVE 0 TO WS-LINE-COUNT.
+
 
        SUMMARY-REPORT-PROC.
+           DISPLAY "Summary Report - choose grouping:"
+           DISPLAY "1. By Department"
+           DISPLAY "2. By Salary Band"
+           DISPLAY "3. Department Payroll Growth (Month over Month)"
+           ACCEPT WS-SUMMARY-MODE
+           DISPLAY "Include terminated employees? (Y/N):"
+           ACCEPT WS-INCLUDE-TERM
+           EVALUATE WS-SUMMARY-MODE
+               WHEN 2 PERFORM BAND-SUMMARY-REPORT
+               WHEN 3 PERFORM GROWTH-SUMMARY-REPORT
+               WHEN OTHER PERFORM DEPT-SUMMARY-REPORT
+           END-EVALUATE.
+
+       DEPT-SUMMARY-REPORT.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
            MOVE WS-YEAR TO WS-YEAR-DIS
            MOVE WS-MONTH TO WS-MONTH-DIS
@@ -376,18 +838,24 @@
            OPEN OUTPUT SUMMARY-REPORT
            OPEN INPUT EMP-SORTED
 
-           WRITE SUMMARY-REC FROM HEADER-S
-           WRITE SUMMARY-REC FROM EQUAL-LINE-S
-           WRITE SUMMARY-REC FROM SUBHEADER-S
-           WRITE SUMMARY-REC FROM DASH-LINE-SPACE
+           MOVE 1 TO WS-PAGE-NUM
+           PERFORM WRITE-DEPT-SUMMARY-HEADER
 
 
            MOVE 'N' TO EOF-FLAG
+           MOVE 'N' TO WS-PAGE-BREAK-PENDING
            PERFORM UNTIL EOF-FLAG = 'Y'
             READ EMP-SORTED
            AT END
             MOVE 'Y' TO EOF-FLAG
            NOT AT END
+            IF EMP-STATUS-S = "T" AND WS-INCLUDE-TERM NOT = "Y"
+               CONTINUE
+            ELSE
+            IF WS-PAGE-BREAK-PENDING = "Y"
+                PERFORM WRITE-DEPT-SUMMARY-HEADER
+                MOVE "N" TO WS-PAGE-BREAK-PENDING
+            END-IF
             IF WS-PREV-DEPT-ID NOT = DEPT-NAME-S
 
                    IF WS-PREV-DEPT-ID NOT = SPACES
@@ -395,6 +863,11 @@
                        MOVE WS-SUBTOTAL-DEPT TO WS-DEPT-AMOUNT
                        MOVE WS-SUBTOTAL-SALARY TO SUBTOTAL-SALARY
                        WRITE SUMMARY-REC FROM DETAIL-LINE-S
+                       ADD 1 TO WS-LINE-COUNT
+                       IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                           ADD 1 TO WS-PAGE-NUM
+                           MOVE "Y" TO WS-PAGE-BREAK-PENDING
+                       END-IF
                        MOVE 0 TO WS-SUBTOTAL-SALARY
                        MOVE 0 TO WS-SUBTOTAL-DEPT
 
@@ -407,6 +880,7 @@
                ADD 1 TO WS-TOTAL-DEPT
                ADD SALARY-S TO WS-SUBTOTAL-SALARY
                ADD SALARY-S TO WS-TOTAL-SALARY
+            END-IF
             END-PERFORM
            MOVE WS-PREV-DEPT-ID TO WS-DEPT
            MOVE WS-SUBTOTAL-DEPT TO WS-DEPT-AMOUNT
@@ -426,9 +900,201 @@
            CLOSE SUMMARY-REPORT
            CLOSE EMP-SORTED.
 
+       WRITE-DEPT-SUMMARY-HEADER.
+           STRING "  PAGE :" DELIMITED BY SIZE
+               WS-PAGE-NUM DELIMITED BY SIZE
+               INTO WS-PAGE-S
+           WRITE SUMMARY-REC FROM HEADER-S
+           WRITE SUMMARY-REC FROM EQUAL-LINE-S
+           WRITE SUMMARY-REC FROM SUBHEADER-S
+           WRITE SUMMARY-REC FROM DASH-LINE-SPACE
+           MOVE 0 TO WS-LINE-COUNT.
+
+       WRITE-BAND-SUMMARY-HEADER.
+           STRING "  PAGE :" DELIMITED BY SIZE
+               WS-PAGE-NUM DELIMITED BY SIZE
+               INTO WS-PAGE-S
+           WRITE SUMMARY-REC FROM HEADER-S
+           WRITE SUMMARY-REC FROM EQUAL-LINE-S
+           WRITE SUMMARY-REC FROM SUBHEADER-B
+           WRITE SUMMARY-REC FROM DASH-LINE-SPACE
+           MOVE 0 TO WS-LINE-COUNT.
+
+       BAND-SUMMARY-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-YEAR TO WS-YEAR-DIS
+           MOVE WS-MONTH TO WS-MONTH-DIS
+           MOVE WS-DAY TO WS-DAY-DIS
+           MOVE WS-HOUR TO WS-HOUR-DIS
+           MOVE WS-MINUTE TO WS-MINUTE-DIS
+           MOVE WS-SECOND TO WS-SECOND-DIS.
+           MOVE WS-DATE TO WS-DATE-DIS-S.
+           MOVE 0 TO WS-BAND1-COUNT WS-BAND2-COUNT WS-BAND3-COUNT
+           MOVE 0 TO WS-BAND1-TOTAL WS-BAND2-TOTAL WS-BAND3-TOTAL
+           MOVE 0 TO TOTAL-DEPT
+           MOVE 0 TO TOTAL-SALARY
+
+           OPEN OUTPUT SUMMARY-REPORT
+           OPEN INPUT EMP-MASTER
+
+           MOVE 1 TO WS-PAGE-NUM
+           PERFORM WRITE-BAND-SUMMARY-HEADER
+
+           MOVE 'N' TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ EMP-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                     IF EMP-TERMINATED AND WS-INCLUDE-TERM NOT = "Y"
+                       CONTINUE
+                     ELSE
+                       IF SALARY < 20000
+                           ADD 1 TO WS-BAND1-COUNT
+                           ADD SALARY TO WS-BAND1-TOTAL
+                       ELSE
+                           IF SALARY <= 40000
+                               ADD 1 TO WS-BAND2-COUNT
+                               ADD SALARY TO WS-BAND2-TOTAL
+                           ELSE
+                               ADD 1 TO WS-BAND3-COUNT
+                               ADD SALARY TO WS-BAND3-TOTAL
+                           END-IF
+                       END-IF
+                     END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE "UNDER 20K" TO WS-BAND
+           MOVE WS-BAND1-COUNT TO WS-BAND-AMOUNT
+           MOVE WS-BAND1-TOTAL TO BAND-SUBTOTAL
+           WRITE SUMMARY-REC FROM DETAIL-LINE-B
+           ADD 1 TO WS-LINE-COUNT
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NUM
+               PERFORM WRITE-BAND-SUMMARY-HEADER
+           END-IF
+
+           MOVE "20K TO 40K" TO WS-BAND
+           MOVE WS-BAND2-COUNT TO WS-BAND-AMOUNT
+           MOVE WS-BAND2-TOTAL TO BAND-SUBTOTAL
+           WRITE SUMMARY-REC FROM DETAIL-LINE-B
+           ADD 1 TO WS-LINE-COUNT
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NUM
+               PERFORM WRITE-BAND-SUMMARY-HEADER
+           END-IF
+
+           MOVE "OVER 40K" TO WS-BAND
+           MOVE WS-BAND3-COUNT TO WS-BAND-AMOUNT
+           MOVE WS-BAND3-TOTAL TO BAND-SUBTOTAL
+           WRITE SUMMARY-REC FROM DETAIL-LINE-B
+           ADD 1 TO WS-LINE-COUNT
+
+           COMPUTE TOTAL-DEPT =
+               WS-BAND1-COUNT + WS-BAND2-COUNT + WS-BAND3-COUNT
+           COMPUTE TOTAL-SALARY =
+               WS-BAND1-TOTAL + WS-BAND2-TOTAL + WS-BAND3-TOTAL
+
+           WRITE SUMMARY-REC FROM DASH-LINE
+           WRITE SUMMARY-REC FROM DETAIL-TOTAL
+           WRITE SUMMARY-REC FROM EQUAL-LINE-S
+
+           DISPLAY "*****CREATED SALARY BAND SUMMARY REPORT*****"
+           CLOSE SUMMARY-REPORT
+           CLOSE EMP-MASTER.
+
+       WRITE-GROWTH-SUMMARY-HEADER.
+           STRING "  PAGE :" DELIMITED BY SIZE
+               WS-PAGE-NUM DELIMITED BY SIZE
+               INTO WS-PAGE-S
+           WRITE SUMMARY-REC FROM HEADER-S
+           WRITE SUMMARY-REC FROM EQUAL-LINE-S
+           WRITE SUMMARY-REC FROM SUBHEADER-G
+           WRITE SUMMARY-REC FROM DASH-LINE-SPACE
+           MOVE 0 TO WS-LINE-COUNT.
+
+       GROWTH-SUMMARY-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-YEAR TO WS-YEAR-DIS
+           MOVE WS-MONTH TO WS-MONTH-DIS
+           MOVE WS-DAY TO WS-DAY-DIS
+           MOVE WS-HOUR TO WS-HOUR-DIS
+           MOVE WS-MINUTE TO WS-MINUTE-DIS
+           MOVE WS-SECOND TO WS-SECOND-DIS.
+           MOVE WS-DATE TO WS-DATE-DIS-S.
+           MOVE SPACES TO WS-PREV-GROWTH-DEPT
+           MOVE SPACES TO WS-PREV-GROWTH-MONTH
+           MOVE 0 TO WS-GROWTH-SUBTOTAL
+
+           SORT PH-TEMP-SORT
+               ON ASCENDING KEY PH-DEPT-NAME PH-EFFECTIVE-DATE
+               USING PAY-HISTORY
+               GIVING PH-SORTED.
+
+           OPEN OUTPUT SUMMARY-REPORT
+           OPEN INPUT PH-SORTED
+
+           MOVE 1 TO WS-PAGE-NUM
+           PERFORM WRITE-GROWTH-SUMMARY-HEADER
+           MOVE 'N' TO WS-PAGE-BREAK-PENDING
+
+           MOVE 'N' TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ PH-SORTED
+                   AT END MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                     MOVE PH-EFFECTIVE-DATE-SRT(1:6) TO WS-GROWTH-MONTH
+                     IF PH-DEPT-NAME-SRT NOT = WS-PREV-GROWTH-DEPT
+                         OR WS-GROWTH-MONTH NOT = WS-PREV-GROWTH-MONTH
+                       IF WS-PREV-GROWTH-DEPT NOT = SPACES
+                         IF WS-PAGE-BREAK-PENDING = "Y"
+                             PERFORM WRITE-GROWTH-SUMMARY-HEADER
+                             MOVE "N" TO WS-PAGE-BREAK-PENDING
+                         END-IF
+                         MOVE WS-PREV-GROWTH-DEPT TO WS-GROWTH-DEPT
+                         MOVE WS-PREV-GROWTH-MONTH TO WS-GROWTH-MON-D
+                         MOVE WS-GROWTH-SUBTOTAL TO GROWTH-SALARY
+                         WRITE SUMMARY-REC FROM DETAIL-LINE-G
+                         ADD 1 TO WS-LINE-COUNT
+                         IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                             ADD 1 TO WS-PAGE-NUM
+                             MOVE "Y" TO WS-PAGE-BREAK-PENDING
+                         END-IF
+                         MOVE 0 TO WS-GROWTH-SUBTOTAL
+                       END-IF
+                       MOVE PH-DEPT-NAME-SRT TO WS-PREV-GROWTH-DEPT
+                       MOVE WS-GROWTH-MONTH TO WS-PREV-GROWTH-MONTH
+                     END-IF
+                     COMPUTE WS-GROWTH-SUBTOTAL = WS-GROWTH-SUBTOTAL +
+                         PH-NEW-SALARY-SRT - PH-OLD-SALARY-SRT
+               END-READ
+           END-PERFORM
+
+           IF WS-PREV-GROWTH-DEPT NOT = SPACES
+               MOVE WS-PREV-GROWTH-DEPT TO WS-GROWTH-DEPT
+               MOVE WS-PREV-GROWTH-MONTH TO WS-GROWTH-MON-D
+               MOVE WS-GROWTH-SUBTOTAL TO GROWTH-SALARY
+               WRITE SUMMARY-REC FROM DETAIL-LINE-G
+           END-IF
+
+           WRITE SUMMARY-REC FROM EQUAL-LINE-S
+           DISPLAY "*****CREATED PAYROLL GROWTH SUMMARY REPORT*****"
+           CLOSE SUMMARY-REPORT
+           CLOSE PH-SORTED.
+
 
        BACKUP-EMPLOYEE.
            DISPLAY "Starting employee backup..."
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-BACKUP-STAMP
+           MOVE SPACES TO WS-BACKUP-FILENAME
+           STRING "BACKUP_SEQ_" DELIMITED BY SIZE
+               WS-BACKUP-STAMP DELIMITED BY SIZE
+               ".DAT" DELIMITED BY SIZE
+               INTO WS-BACKUP-FILENAME
+
            OPEN INPUT EMP-MASTER
            OPEN OUTPUT BACKUP-FILE
 
@@ -439,10 +1105,12 @@
                     AT END
                         MOVE 'Y' TO EOF-FLAG
                     NOT AT END
-                        MOVE EMP-ID     TO BK-EMP-ID
-                        MOVE EMP-NAME   TO BK-EMP-NAME
-                        MOVE DEPT-NAME  TO BK-DEPT-NAME
-                        MOVE SALARY     TO BK-SALARY
+                        MOVE EMP-ID       TO BK-EMP-ID
+                        MOVE EMP-NAME     TO BK-EMP-NAME
+                        MOVE DEPT-NAME    TO BK-DEPT-NAME
+                        MOVE SALARY       TO BK-SALARY
+                        MOVE EMP-STATUS   TO BK-STATUS
+                        MOVE EMP-TERM-DATE TO BK-TERM-DATE
                         WRITE BACKUP-RECORD FROM BK-REC-REDEF
                     END-READ
             END-PERFORM
@@ -450,22 +1118,264 @@
             CLOSE EMP-MASTER
             CLOSE BACKUP-FILE
 
+            OPEN EXTEND BACKUP-CTL
+            MOVE WS-BACKUP-STAMP TO BACKUP-CTL-REC
+            WRITE BACKUP-CTL-REC
+            CLOSE BACKUP-CTL
+
+            PERFORM PRUNE-OLD-BACKUPS
+
             MOVE "BACKUP" TO WS-ACTION
+            MOVE SPACES TO WS-LOG-BEFORE
+            MOVE WS-BACKUP-FILENAME TO WS-LOG-AFTER
             PERFORM LOG-HR-ACTION
 
-            DISPLAY "Employee backup completed successfully.".
+            DISPLAY "Employee backup completed: " WS-BACKUP-FILENAME.
+
+       LOAD-BACKUP-CTL.
+           MOVE 0 TO WS-CTL-COUNT
+           OPEN INPUT BACKUP-CTL
+           MOVE "N" TO WS-EOF-FLAG
+           PERFORM UNTIL WS-END-OF-FILE
+               READ BACKUP-CTL
+                   AT END SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF WS-CTL-COUNT < 20
+                           ADD 1 TO WS-CTL-COUNT
+                           MOVE BACKUP-CTL-REC TO
+                               WS-CTL-ENTRY(WS-CTL-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BACKUP-CTL.
+
+       PRUNE-OLD-BACKUPS.
+           PERFORM LOAD-BACKUP-CTL
+           IF WS-CTL-COUNT > WS-BACKUP-RETENTION
+               COMPUTE WS-BACKUP-PRUNE-QTY =
+                   WS-CTL-COUNT - WS-BACKUP-RETENTION
+               COMPUTE WS-BACKUP-KEEP-FROM = WS-BACKUP-PRUNE-QTY + 1
+               PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+                   UNTIL WS-SUB-IDX > WS-BACKUP-PRUNE-QTY
+                   MOVE SPACES TO WS-BACKUP-RM-CMD
+                   STRING "rm -f BACKUP_SEQ_" DELIMITED BY SIZE
+                       WS-CTL-ENTRY(WS-SUB-IDX) DELIMITED BY SIZE
+                       ".DAT" DELIMITED BY SIZE
+                       INTO WS-BACKUP-RM-CMD
+                   CALL "SYSTEM" USING WS-BACKUP-RM-CMD
+               END-PERFORM
+               OPEN OUTPUT BACKUP-CTL
+               PERFORM VARYING WS-SUB-IDX FROM WS-BACKUP-KEEP-FROM BY 1
+                   UNTIL WS-SUB-IDX > WS-CTL-COUNT
+                   MOVE WS-CTL-ENTRY(WS-SUB-IDX) TO BACKUP-CTL-REC
+                   WRITE BACKUP-CTL-REC
+               END-PERFORM
+               CLOSE BACKUP-CTL
+           END-IF.
+
+       RESTORE-EMPLOYEE.
+           PERFORM LOAD-BACKUP-CTL
+           IF WS-CTL-COUNT = 0
+               DISPLAY "No backup generations available."
+           ELSE
+               DISPLAY "Available backup generations:"
+               PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+                   UNTIL WS-SUB-IDX > WS-CTL-COUNT
+                   DISPLAY "  " WS-CTL-ENTRY(WS-SUB-IDX)
+               END-PERFORM
+               DISPLAY "Enter backup date to restore (YYYYMMDD):"
+               ACCEPT WS-RESTORE-STAMP
+               MOVE SPACES TO WS-BACKUP-FILENAME
+               STRING "BACKUP_SEQ_" DELIMITED BY SIZE
+                   WS-RESTORE-STAMP DELIMITED BY SIZE
+                   ".DAT" DELIMITED BY SIZE
+                   INTO WS-BACKUP-FILENAME
+
+               OPEN INPUT BACKUP-FILE
+               OPEN OUTPUT EMP-MASTER
+               MOVE "N" TO WS-EOF-FLAG
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ BACKUP-FILE INTO BK-REC-REDEF
+                       AT END SET WS-END-OF-FILE TO TRUE
+                       NOT AT END
+                           MOVE BK-EMP-ID      TO EMP-ID
+                           MOVE BK-EMP-NAME    TO EMP-NAME
+                           MOVE BK-DEPT-NAME   TO DEPT-NAME
+                           MOVE BK-SALARY      TO SALARY
+                           MOVE BK-STATUS      TO EMP-STATUS
+                           MOVE BK-TERM-DATE   TO EMP-TERM-DATE
+                           WRITE EMP-RECORD
+                               INVALID KEY
+                                   DISPLAY "Error restoring employee "
+                                       EMP-ID
+                           END-WRITE
+                   END-READ
+               END-PERFORM
+               CLOSE BACKUP-FILE
+               CLOSE EMP-MASTER
+
+               MOVE "RESTORE" TO WS-ACTION
+               MOVE SPACES TO WS-LOG-BEFORE
+               MOVE WS-RESTORE-STAMP TO WS-LOG-AFTER
+               PERFORM LOG-HR-ACTION
+               DISPLAY "Restore complete from generation "
+                   WS-RESTORE-STAMP
+           END-IF.
+
+       EXPORT-PAYROLL-FEED.
+           DISPLAY "Include terminated employees? (Y/N):"
+           ACCEPT WS-INCLUDE-TERM
+           OPEN OUTPUT PAYROLL-EXPORT
+           OPEN INPUT EMP-MASTER
+
+           MOVE "EMP_ID,EMP_NAME,DEPT_NAME,SALARY,STATUS"
+               TO PAYROLL-EXPORT-REC
+           WRITE PAYROLL-EXPORT-REC
+
+           MOVE 0 TO WS-EXPORT-COUNT
+           MOVE 'N' TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ EMP-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                     IF EMP-TERMINATED AND WS-INCLUDE-TERM NOT = "Y"
+                       CONTINUE
+                     ELSE
+                       MOVE SALARY TO WS-EXPORT-SALARY-DIS
+                       MOVE SPACES TO WS-EXPORT-LINE
+                       STRING EMP-ID DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           EMP-NAME DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           DEPT-NAME DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           WS-EXPORT-SALARY-DIS DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           EMP-STATUS DELIMITED BY SIZE
+                           INTO WS-EXPORT-LINE
+                       MOVE WS-EXPORT-LINE TO PAYROLL-EXPORT-REC
+                       WRITE PAYROLL-EXPORT-REC
+                       ADD 1 TO WS-EXPORT-COUNT
+                     END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE EMP-MASTER
+           CLOSE PAYROLL-EXPORT
+
+           MOVE "EXPORT" TO WS-ACTION
+           MOVE SPACES TO WS-LOG-BEFORE
+           MOVE "PAYROLL_EXPORT.CSV" TO WS-LOG-AFTER
+           PERFORM LOG-HR-ACTION
+
+           DISPLAY "Payroll feed exported: " WS-EXPORT-COUNT
+               " records to PAYROLL_EXPORT.CSV".
+
+       MAINTAIN-DEPT-MASTER.
+           DISPLAY "Enter Department Code:".
+           ACCEPT DEPT-CODE.
+           OPEN I-O DEPT-MASTER.
+           READ DEPT-MASTER
+               INVALID KEY
+                   DISPLAY "Department not found - creating new entry."
+                   PERFORM RECONCILE-DEPT-SPENT
+                   DISPLAY "Enter Department Description:"
+                   ACCEPT DEPT-DESC
+                   DISPLAY "Enter Department Manager Name:"
+                   ACCEPT DEPT-MGR-NAME
+                   DISPLAY "Enter Approved Budget:"
+                   ACCEPT DEPT-BUDGET
+                   WRITE DEPT-RECORD
+                       INVALID KEY DISPLAY "Error creating department"
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "Department found - current values:"
+                   DISPLAY "Description: " DEPT-DESC
+                   DISPLAY "Manager: " DEPT-MGR-NAME
+                   DISPLAY "Budget: " DEPT-BUDGET
+                   DISPLAY "Spent so far: " DEPT-SPENT
+                   DISPLAY "Enter New Description:"
+                   ACCEPT DEPT-DESC
+                   DISPLAY "Enter New Manager Name:"
+                   ACCEPT DEPT-MGR-NAME
+                   DISPLAY "Enter New Approved Budget:"
+                   ACCEPT DEPT-BUDGET
+                   REWRITE DEPT-RECORD
+                       INVALID KEY DISPLAY "Error updating department"
+                   END-REWRITE
+           END-READ.
+           CLOSE DEPT-MASTER.
+
+       RECONCILE-DEPT-SPENT.
+           MOVE 0 TO DEPT-SPENT
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT EMP-MASTER
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ EMP-MASTER NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       IF DEPT-NAME = DEPT-CODE AND EMP-ACTIVE
+                          ADD SALARY TO DEPT-SPENT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMP-MASTER.
+
+       MAINTAIN-USER-MASTER.
+           DISPLAY "Enter User ID:".
+           ACCEPT USER-ID.
+           OPEN I-O USER-MASTER.
+           READ USER-MASTER
+               INVALID KEY
+                   DISPLAY "User not found - creating new account."
+                   DISPLAY "Enter Password:"
+                   ACCEPT USER-PASSWORD
+                   DISPLAY "Enter Role (HR/ADMIN):"
+                   ACCEPT USER-ROLE
+                   WRITE USER-RECORD
+                       INVALID KEY DISPLAY "Error creating user"
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "User found - current role: " USER-ROLE
+                   DISPLAY "Enter New Password:"
+                   ACCEPT USER-PASSWORD
+                   DISPLAY "Enter New Role (HR/ADMIN):"
+                   ACCEPT USER-ROLE
+                   REWRITE USER-RECORD
+                       INVALID KEY DISPLAY "Error updating user"
+                   END-REWRITE
+           END-READ.
+           CLOSE USER-MASTER.
 
        LOG-HR-ACTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
            OPEN EXTEND HR-LOG
-           STRING "Action: " WS-ACTION " - EmpID: " EMP-ID
-               DELIMITED BY SIZE INTO WS-LOG-LINE
-           END-STRING
-           MOVE WS-LOG-LINE TO LOG-RECORD
+           MOVE WS-YEAR TO WS-YEAR-DIS
+           MOVE WS-MONTH TO WS-MONTH-DIS
+           MOVE WS-DAY TO WS-DAY-DIS
+           MOVE WS-HOUR TO WS-HOUR-DIS
+           MOVE WS-MINUTE TO WS-MINUTE-DIS
+           MOVE WS-SECOND TO WS-SECOND-DIS
+           COMPUTE LOG-DATE = WS-YEAR-DIS * 10000
+               + WS-MONTH-DIS * 100 + WS-DAY-DIS
+           COMPUTE LOG-TIME = WS-HOUR-DIS * 10000
+               + WS-MINUTE-DIS * 100 + WS-SECOND-DIS
+           MOVE WS-USER-ROLE TO LOG-USER-ROLE
+           MOVE WS-ACTION TO LOG-ACTION
+           MOVE EMP-ID TO LOG-EMP-ID
+           MOVE WS-LOG-BEFORE TO LOG-BEFORE-VAL
+           MOVE WS-LOG-AFTER TO LOG-AFTER-VAL
            WRITE LOG-RECORD
            END-WRITE
            CLOSE HR-LOG.
        BATCH-UPDATE.
            DISPLAY "Starting batch update..."
+           MOVE 0 TO WS-BATCH-ADDED
+           MOVE 0 TO WS-BATCH-UPDATED
+           MOVE 0 TO WS-BATCH-REJECTED
+           PERFORM READ-BATCH-CHECKPOINT
            OPEN INPUT INPUT-SEQ
            OPEN I-O EMP-MASTER
            MOVE 'N' TO EOF-FLAG
@@ -474,34 +1384,82 @@
                READ INPUT-SEQ
                    AT END MOVE 'Y' TO EOF-FLAG
                NOT AT END
-                   MOVE S-EMP-ID     TO EMP-ID
-                   MOVE S-EMP-NAME   TO EMP-NAME
-                   MOVE S-DEPT-NAME  TO DEPT-NAME
-                   MOVE S-SALARY     TO SALARY
+                 IF S-EMP-ID NOT > WS-LAST-CKPT-ID
+                   CONTINUE
+                 ELSE
+                   MOVE S-EMP-ID    TO EMP-ID
+                   MOVE S-EMP-NAME  TO WS-SAVE-NAME
+                   MOVE S-DEPT-NAME TO WS-SAVE-DEPT
+                   MOVE S-SALARY    TO WS-SAVE-SALARY
 
                    READ EMP-MASTER KEY IS EMP-ID
                        INVALID KEY
-                           WRITE EMP-RECORD
-                               INVALID KEY
-                                   DISPLAY
-                                   "Error writing record for ID " EMP-ID
-                               NOT INVALID KEY
-                                   MOVE "ADD" TO WS-ACTION
-                                   PERFORM LOG-HR-ACTION
-                               END-WRITE
-                           NOT INVALID KEY
-                               REWRITE EMP-RECORD
-                                   INVALID KEY
-                                       DISPLAY
-                                 "Error updating record for ID " EMP-ID
-                                   NOT INVALID KEY
-                                       MOVE "UPDATE" TO WS-ACTION
-                                       PERFORM LOG-HR-ACTION
-                                   END-REWRITE
-                           END-READ
-                   END-PERFORM
+                         MOVE WS-SAVE-NAME TO EMP-NAME
+                         MOVE WS-SAVE-DEPT TO DEPT-NAME
+                         MOVE WS-SAVE-SALARY TO SALARY
+                         WRITE EMP-RECORD
+                             INVALID KEY
+                               DISPLAY "Error writing record for ID "
+                                   EMP-ID
+                               ADD 1 TO WS-BATCH-REJECTED
+                             NOT INVALID KEY
+                               ADD 1 TO WS-BATCH-ADDED
+                               MOVE "ADD" TO WS-ACTION
+                               MOVE SPACES TO WS-LOG-BEFORE
+                               STRING WS-SAVE-DEPT DELIMITED BY SPACE
+                                 "/" WS-SAVE-SALARY DELIMITED BY SIZE
+                                 INTO WS-LOG-AFTER
+                               PERFORM LOG-HR-ACTION
+                               MOVE S-EMP-ID TO WS-LAST-CKPT-ID
+                               PERFORM WRITE-BATCH-CHECKPOINT
+                         END-WRITE
+                       NOT INVALID KEY
+                         STRING DEPT-NAME DELIMITED BY SPACE
+                           "/" SALARY DELIMITED BY SIZE
+                           INTO WS-LOG-BEFORE
+                         MOVE WS-SAVE-NAME TO EMP-NAME
+                         MOVE WS-SAVE-DEPT TO DEPT-NAME
+                         MOVE WS-SAVE-SALARY TO SALARY
+                         REWRITE EMP-RECORD
+                             INVALID KEY
+                               DISPLAY "Error updating record for ID "
+                                   EMP-ID
+                               ADD 1 TO WS-BATCH-REJECTED
+                             NOT INVALID KEY
+                               ADD 1 TO WS-BATCH-UPDATED
+                               MOVE "UPDATE" TO WS-ACTION
+                               STRING WS-SAVE-DEPT DELIMITED BY SPACE
+                                 "/" WS-SAVE-SALARY DELIMITED BY SIZE
+                                 INTO WS-LOG-AFTER
+                               PERFORM LOG-HR-ACTION
+                               MOVE S-EMP-ID TO WS-LAST-CKPT-ID
+                               PERFORM WRITE-BATCH-CHECKPOINT
+                         END-REWRITE
+                   END-READ
+                 END-IF
+           END-PERFORM
+
+           CLOSE INPUT-SEQ
+           CLOSE EMP-MASTER
+           DISPLAY "Batch update completed."
+           DISPLAY "  Records added   : " WS-BATCH-ADDED
+           DISPLAY "  Records updated : " WS-BATCH-UPDATED
+           DISPLAY "  Records rejected: " WS-BATCH-REJECTED.
+
+       READ-BATCH-CHECKPOINT.
+           MOVE 0 TO WS-LAST-CKPT-ID
+           OPEN INPUT BATCH-CKPT
+           MOVE 'N' TO EOF-FLAG
+           READ BATCH-CKPT
+               AT END CONTINUE
+               NOT AT END MOVE CKPT-LAST-EMP-ID TO WS-LAST-CKPT-ID
+           END-READ
+           CLOSE BATCH-CKPT.
+
+       WRITE-BATCH-CHECKPOINT.
+           MOVE WS-LAST-CKPT-ID TO CKPT-LAST-EMP-ID
+           OPEN OUTPUT BATCH-CKPT
+           WRITE CKPT-RECORD
+           CLOSE BATCH-CKPT.
 
-                   CLOSE INPUT-SEQ
-                   CLOSE EMP-MASTER
-                   DISPLAY "Batch update completed.".
        END PROGRAM YOUR-PROGRAM-NAME.

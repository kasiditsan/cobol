@@ -5,34 +5,62 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNTS ASSIGN TO "ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TEMP-ACCOUNTS ASSIGN TO "TEMP.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NO
+               LOCK MODE IS AUTOMATIC.
            SELECT SLIP ASSIGN TO "SLIP.TXT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS SLIP-STATUS.
            SELECT TRANSLOG ASSIGN TO "TRANSLOG.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SECURITY-LOG ASSIGN TO "SECURITY_LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-CTL ASSIGN TO "TRANS_CTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TRANS-CTL-KEY
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-CTL-STATUS.
 
 
        DATA DIVISION.
        FILE SECTION.
        FD ACCOUNTS.
-       01 ACCOUNT-REC PIC X(44).
-
-       FD TEMP-ACCOUNTS.
-       01 TEMP-ACCOUNT-REC PIC X(44).
+       01 ACCOUNT-REC.
+          05 ACC-NO       PIC X(10).
+          05 ACC-PIN      PIC X(4).
+          05 ACC-NAME     PIC X(20).
+          05 ACC-BALANCE  PIC 9(8)V99.
+          05 ACC-STATUS   PIC X(1).
+             88 ACC-ACTIVE VALUE "A".
+             88 ACC-LOCKED VALUE "L".
+          05 ACC-FAIL-COUNT PIC 9(2).
 
        FD SLIP.
        01 SLIP-REC PIC X(80).
 
+       FD SECURITY-LOG.
+       01 SECURITY-LOG-REC.
+          05 SEC-ACC-NO   PIC X(10).
+          05 SEC-DATE     PIC 9(8).
+          05 SEC-TIME     PIC 9(6).
+          05 SEC-EVENT    PIC X(12).
+
        FD TRANSLOG.
        01 TRANSLOG-REC.
+          05 TRANS-REF-NO    PIC 9(10).
           05 TRANS-ACC-NO    PIC X(10).
           05 TRANS-DATE      PIC 9(8).
           05 TRANS-TIME      PIC 9(6).
           05 TRANS-TYPE      PIC X.
           05 TRANS-AMOUNT    PIC 9(8)V99.
+          05 TRANS-BALANCE   PIC 9(8)V99.
+
+       FD TRANS-CTL.
+       01 TRANS-CTL-REC.
+          05 TRANS-CTL-KEY    PIC X(1).
+          05 TRANS-CTL-VALUE  PIC 9(10).
 
        WORKING-STORAGE SECTION.
        01 SLIP-STATUS PIC XX VALUE SPACES.
@@ -46,11 +74,26 @@
        01 CHOICE           PIC 9.
        01 AMOUNT           PIC 9(8)V99.
        01 EOF-FLAG         PIC X VALUE "N".
-       01 WS-ACCOUNT-REC.
-          05 ACC-NO       PIC X(10).
-          05 ACC-PIN      PIC X(4).
-          05 ACC-NAME     PIC X(20).
-          05 ACC-BALANCE  PIC 9(8)V99.
+       01 WS-LOCKOUT-THRESHOLD PIC 9 VALUE 3.
+       01 WS-SEC-EVENT     PIC X(12).
+       01 WS-DAILY-WD-LIMIT PIC 9(8)V99 VALUE 20000.00.
+       01 WS-TODAY-WITHDRAWN PIC 9(8)V99.
+       01 WS-TODAY-DATE    PIC 9(8).
+       01 WS-TRANSFER-FEE  PIC 9(8)V99 VALUE 10.00.
+       01 WS-MIN-BALANCE   PIC 9(8)V99 VALUE 100.00.
+       01 WS-MINI-COUNT    PIC 9 VALUE 0.
+       01 WS-MINI-IDX      PIC 9.
+       01 WS-MINI-TABLE.
+          05 WS-MINI-ENTRY OCCURS 5 TIMES.
+             10 WS-MINI-DATE   PIC 9(8).
+             10 WS-MINI-TIME   PIC 9(6).
+             10 WS-MINI-TYPE   PIC X.
+             10 WS-MINI-AMOUNT PIC 9(8)V99.
+       01 WS-REF-NO        PIC 9(10) VALUE 0.
+       01 WS-CTL-STATUS    PIC XX VALUE SPACES.
+       01 WS-ACC-DELTA     PIC S9(8)V99 VALUE 0.
+       01 WS-MIN-ALLOWED-BALANCE PIC 9(8)V99 VALUE 0.
+       01 WS-UPDATE-OK     PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN-SECTION.
@@ -61,6 +104,7 @@
               DISPLAY "2. DEPOSIT"
               DISPLAY "3. WITHDRAW"
               DISPLAY "4. TRANSFER"
+              DISPLAY "5. MINI STATEMENT"
               DISPLAY "9. EXIT"
               ACCEPT CHOICE
               EVALUATE CHOICE
@@ -68,6 +112,7 @@
                  WHEN 2 PERFORM DEPOSIT
                  WHEN 3 PERFORM WITHDRAW
                  WHEN 4 PERFORM TRANSFER
+                 WHEN 5 PERFORM MINI-STATEMENT
                  WHEN 9 DISPLAY "GOODBYE!"
                  WHEN OTHER DISPLAY "INVALID OPTION"
               END-EVALUATE
@@ -82,27 +127,53 @@
               DISPLAY "ENTER PIN: "
               ACCEPT WS-ACC-PIN
               MOVE "N" TO FOUND-FLAG
-              MOVE "N" TO EOF-FLAG
-              OPEN INPUT ACCOUNTS
-              PERFORM UNTIL EOF-FLAG = "Y" OR FOUND-FLAG = "Y"
-                 READ ACCOUNTS
-                    AT END MOVE "Y" TO EOF-FLAG
-                    NOT AT END
-                       MOVE ACCOUNT-REC TO WS-ACCOUNT-REC
-                       IF ACC-NO = WS-ACC-NO AND ACC-PIN = WS-ACC-PIN
+              OPEN I-O ACCOUNTS
+              MOVE WS-ACC-NO TO ACC-NO
+              READ ACCOUNTS
+                 INVALID KEY
+                    DISPLAY "INVALID ACCOUNT OR PIN."
+                 NOT INVALID KEY
+                    IF ACC-LOCKED
+                       DISPLAY "ACCOUNT LOCKED. CONTACT YOUR BRANCH."
+                       CLOSE ACCOUNTS
+                       STOP RUN
+                    ELSE
+                       IF ACC-PIN = WS-ACC-PIN
                           MOVE "Y" TO FOUND-FLAG
+                          MOVE 0 TO ACC-FAIL-COUNT
+                          REWRITE ACCOUNT-REC
                           MOVE ACC-NAME TO WS-ACC-NAME
                           MOVE ACC-BALANCE TO WS-ACC-BALANCE
                           DISPLAY "WELCOME " WS-ACC-NAME
+                       ELSE
+                          ADD 1 TO ACC-FAIL-COUNT
+                          IF ACC-FAIL-COUNT >= WS-LOCKOUT-THRESHOLD
+                             SET ACC-LOCKED TO TRUE
+                             REWRITE ACCOUNT-REC
+                             MOVE "LOCKOUT" TO WS-SEC-EVENT
+                             PERFORM WRITE-SECURITY-LOG
+                          DISPLAY "TOO MANY FAILED ATTEMPTS. LOCKED."
+                          ELSE
+                             REWRITE ACCOUNT-REC
+                             MOVE "FAILED-PIN" TO WS-SEC-EVENT
+                             PERFORM WRITE-SECURITY-LOG
+                             DISPLAY "INVALID ACCOUNT OR PIN."
+                          END-IF
                        END-IF
-                 END-READ
-              END-PERFORM
+                    END-IF
+              END-READ
               CLOSE ACCOUNTS
-              IF FOUND-FLAG = "N"
-                 DISPLAY "INVALID ACCOUNT OR PIN."
-              END-IF
            END-PERFORM.
 
+       WRITE-SECURITY-LOG.
+           OPEN EXTEND SECURITY-LOG
+           MOVE WS-ACC-NO TO SEC-ACC-NO
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SEC-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO SEC-TIME
+           MOVE WS-SEC-EVENT TO SEC-EVENT
+           WRITE SECURITY-LOG-REC
+           CLOSE SECURITY-LOG.
+
 
        CHECK-BALANCE.
            PERFORM SLIP-CHECK
@@ -112,7 +183,9 @@
        DEPOSIT.
            DISPLAY "ENTER AMOUNT TO DEPOSIT: "
            ACCEPT AMOUNT
-           ADD AMOUNT TO WS-ACC-BALANCE
+           PERFORM GET-NEXT-REF-NO
+           MOVE AMOUNT TO WS-ACC-DELTA
+           MOVE 0 TO WS-MIN-ALLOWED-BALANCE
            PERFORM UPDATE-ACCOUNT
            PERFORM SLIP-DEPOSIT
 
@@ -125,103 +198,183 @@
        WITHDRAW.
            DISPLAY "ENTER AMOUNT TO WITHDRAW: "
            ACCEPT AMOUNT
-           IF AMOUNT > WS-ACC-BALANCE
-              DISPLAY "INSUFFICIENT FUNDS!"
+           PERFORM SUM-TODAY-WITHDRAWALS
+           IF WS-TODAY-WITHDRAWN + AMOUNT > WS-DAILY-WD-LIMIT
+              DISPLAY "DAILY WITHDRAWAL LIMIT EXCEEDED."
+              DISPLAY "ALREADY WITHDRAWN TODAY: "
+                 WS-TODAY-WITHDRAWN
            ELSE
-              SUBTRACT AMOUNT FROM WS-ACC-BALANCE
+              PERFORM GET-NEXT-REF-NO
+              COMPUTE WS-ACC-DELTA = 0 - AMOUNT
+              MOVE 0 TO WS-MIN-ALLOWED-BALANCE
               PERFORM UPDATE-ACCOUNT
-              PERFORM SLIP-WITHDRAW
+              IF WS-UPDATE-OK = "Y"
+                 PERFORM SLIP-WITHDRAW
 
-              MOVE "W" TO TRANS-TYPE
-              PERFORM WRITE-TRANSLOG
+                 MOVE "W" TO TRANS-TYPE
+                 PERFORM WRITE-TRANSLOG
 
-              DISPLAY "NEW BALANCE: " WS-ACC-BALANCE
+                 DISPLAY "NEW BALANCE: " WS-ACC-BALANCE
+              ELSE
+                 DISPLAY "INSUFFICIENT FUNDS!"
+              END-IF
            END-IF.
 
+       SUM-TODAY-WITHDRAWALS.
+           MOVE 0 TO WS-TODAY-WITHDRAWN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT TRANSLOG
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ TRANSLOG
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       IF TRANS-ACC-NO = WS-ACC-NO
+                          AND TRANS-TYPE = "W"
+                          AND TRANS-DATE = WS-TODAY-DATE
+                          ADD TRANS-AMOUNT TO WS-TODAY-WITHDRAWN
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSLOG.
+
        TRANSFER.
            DISPLAY "ENTER DESTINATION ACCOUNT TO TRANSFER: "
            ACCEPT WS-DES-ACC-NO
            DISPLAY "ENTER AMOUNT TO TRANSFER: "
            ACCEPT AMOUNT
-           IF AMOUNT > WS-ACC-BALANCE
-              DISPLAY "INSUFFICIENT FUNDS!"
-           ELSE
-              PERFORM VALIDATE-DESTINATION-ACCOUNT
-              IF DES-ACC-FOUND = "Y"
-                 SUBTRACT AMOUNT FROM WS-ACC-BALANCE
-                 PERFORM UPDATE-ACCOUNT
+           PERFORM VALIDATE-DESTINATION-ACCOUNT
+           IF DES-ACC-FOUND = "Y"
+              PERFORM GET-NEXT-REF-NO
+              COMPUTE WS-ACC-DELTA = 0 - AMOUNT - WS-TRANSFER-FEE
+              MOVE WS-MIN-BALANCE TO WS-MIN-ALLOWED-BALANCE
+              PERFORM UPDATE-ACCOUNT
+              IF WS-UPDATE-OK = "Y"
                  PERFORM UPDATE-DESTINATION-ACCOUNT
                  PERFORM SLIP-TRANSFER
                  MOVE "T" TO TRANS-TYPE
                  PERFORM WRITE-TRANSLOG
                  DISPLAY "TRANSFER SUCCESSFUL."
+                 DISPLAY "TRANSFER FEE CHARGED: " WS-TRANSFER-FEE
                  DISPLAY "NEW BALANCE: " WS-ACC-BALANCE
               ELSE
-                 DISPLAY "DESTINATION ACCOUNT NOT FOUND!"
+                 DISPLAY "INSUFFICIENT FUNDS OR BELOW MINIMUM BALANCE!"
+                 DISPLAY "TRANSFER NOT APPLIED. NO FEE CHARGED."
               END-IF
+           ELSE
+              DISPLAY "DESTINATION ACCOUNT NOT FOUND!"
            END-IF.
 
-       VALIDATE-DESTINATION-ACCOUNT.
-           MOVE "N" TO DES-ACC-FOUND
+       MINI-STATEMENT.
+           MOVE 0 TO WS-MINI-COUNT
            MOVE "N" TO EOF-FLAG
-           OPEN INPUT ACCOUNTS
-           PERFORM UNTIL EOF-FLAG = "Y" OR DES-ACC-FOUND = "Y"
-               READ ACCOUNTS
+           OPEN INPUT TRANSLOG
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ TRANSLOG
                    AT END MOVE "Y" TO EOF-FLAG
                    NOT AT END
-                       MOVE ACCOUNT-REC TO WS-ACCOUNT-REC
-                       IF ACC-NO = WS-DES-ACC-NO
-                          MOVE "Y" TO DES-ACC-FOUND
+                       IF TRANS-ACC-NO = WS-ACC-NO
+                          PERFORM ADD-MINI-ENTRY
                        END-IF
                END-READ
            END-PERFORM
-           CLOSE ACCOUNTS.
+           CLOSE TRANSLOG
+           DISPLAY "---- LAST " WS-MINI-COUNT " TRANSACTIONS ----"
+           PERFORM VARYING WS-MINI-IDX FROM 1 BY 1
+                 UNTIL WS-MINI-IDX > WS-MINI-COUNT
+               DISPLAY WS-MINI-DATE(WS-MINI-IDX) " "
+                  WS-MINI-TYPE(WS-MINI-IDX) " "
+                  WS-MINI-AMOUNT(WS-MINI-IDX)
+           END-PERFORM
+           PERFORM SLIP-MINI-STATEMENT.
 
-       UPDATE-ACCOUNT.
-           OPEN INPUT ACCOUNTS
-           OPEN OUTPUT TEMP-ACCOUNTS
-           MOVE "N" TO EOF-FLAG
-           PERFORM UNTIL EOF-FLAG = "Y"
-               READ ACCOUNTS
-                   AT END MOVE "Y" TO EOF-FLAG
-                   NOT AT END
-                       MOVE ACCOUNT-REC TO WS-ACCOUNT-REC
-                       IF ACC-NO = WS-ACC-NO
-                          MOVE WS-ACC-BALANCE TO ACC-BALANCE
-                       END-IF
-                       MOVE WS-ACCOUNT-REC TO TEMP-ACCOUNT-REC
-                       WRITE TEMP-ACCOUNT-REC
-               END-READ
+       SLIP-MINI-STATEMENT.
+           OPEN EXTEND SLIP
+           PERFORM WRITE-SLIP-HEADER
+           MOVE "TRANSACTION: MINI STATEMENT" TO SLIP-REC
+           WRITE SLIP-REC
+           PERFORM VARYING WS-MINI-IDX FROM 1 BY 1
+                 UNTIL WS-MINI-IDX > WS-MINI-COUNT
+               STRING WS-MINI-DATE(WS-MINI-IDX) " "
+                      WS-MINI-TYPE(WS-MINI-IDX) " "
+                      WS-MINI-AMOUNT(WS-MINI-IDX) " BAHT"
+                      DELIMITED BY SIZE
+                      INTO SLIP-REC
+               WRITE SLIP-REC
            END-PERFORM
-           CLOSE ACCOUNTS
-           CLOSE TEMP-ACCOUNTS
+           PERFORM WRITE-SLIP-FOOTER
+           CLOSE SLIP.
 
-           CALL "SYSTEM" USING "rename TEMP.DAT ACCOUNTS.DAT".
+       ADD-MINI-ENTRY.
+           IF WS-MINI-COUNT < 5
+              ADD 1 TO WS-MINI-COUNT
+           ELSE
+              PERFORM VARYING WS-MINI-IDX FROM 1 BY 1
+                    UNTIL WS-MINI-IDX > 4
+                  MOVE WS-MINI-ENTRY(WS-MINI-IDX + 1)
+                     TO WS-MINI-ENTRY(WS-MINI-IDX)
+              END-PERFORM
+           END-IF
+           MOVE TRANS-DATE   TO WS-MINI-DATE(WS-MINI-COUNT)
+           MOVE TRANS-TIME   TO WS-MINI-TIME(WS-MINI-COUNT)
+           MOVE TRANS-TYPE   TO WS-MINI-TYPE(WS-MINI-COUNT)
+           MOVE TRANS-AMOUNT TO WS-MINI-AMOUNT(WS-MINI-COUNT).
 
-       UPDATE-DESTINATION-ACCOUNT.
+       VALIDATE-DESTINATION-ACCOUNT.
+           MOVE "N" TO DES-ACC-FOUND
            OPEN INPUT ACCOUNTS
-           OPEN OUTPUT TEMP-ACCOUNTS
-           MOVE "N" TO EOF-FLAG
-           PERFORM UNTIL EOF-FLAG = "Y"
-               READ ACCOUNTS
-                   AT END MOVE "Y" TO EOF-FLAG
-                   NOT AT END
-                       MOVE ACCOUNT-REC TO WS-ACCOUNT-REC
-                       IF ACC-NO = WS-DES-ACC-NO
-                          ADD AMOUNT TO ACC-BALANCE
-                       END-IF
-                       MOVE WS-ACCOUNT-REC TO TEMP-ACCOUNT-REC
-                       WRITE TEMP-ACCOUNT-REC
-               END-READ
-           END-PERFORM
-           CLOSE ACCOUNTS
-           CLOSE TEMP-ACCOUNTS
+           MOVE WS-DES-ACC-NO TO ACC-NO
+           READ ACCOUNTS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO DES-ACC-FOUND
+           END-READ
+           CLOSE ACCOUNTS.
 
-           CALL "SYSTEM" USING "rename TEMP.DAT ACCOUNTS.DAT".
+       UPDATE-ACCOUNT.
+           MOVE "N" TO WS-UPDATE-OK
+           OPEN I-O ACCOUNTS
+           MOVE WS-ACC-NO TO ACC-NO
+           READ ACCOUNTS
+               INVALID KEY
+                   DISPLAY "ACCOUNT UPDATE ERROR"
+               NOT INVALID KEY
+                   IF ACC-BALANCE + WS-ACC-DELTA
+                         < WS-MIN-ALLOWED-BALANCE
+                      MOVE ACC-BALANCE TO WS-ACC-BALANCE
+                   ELSE
+                      ADD WS-ACC-DELTA TO ACC-BALANCE
+                      REWRITE ACCOUNT-REC
+                          INVALID KEY DISPLAY "ACCOUNT UPDATE ERROR"
+                      END-REWRITE
+                      MOVE ACC-BALANCE TO WS-ACC-BALANCE
+                      MOVE "Y" TO WS-UPDATE-OK
+                   END-IF
+           END-READ
+           CLOSE ACCOUNTS.
+
+       UPDATE-DESTINATION-ACCOUNT.
+           OPEN I-O ACCOUNTS
+           MOVE WS-DES-ACC-NO TO ACC-NO
+           READ ACCOUNTS
+               INVALID KEY
+                   DISPLAY "DESTINATION UPDATE ERROR"
+               NOT INVALID KEY
+                   ADD AMOUNT TO ACC-BALANCE
+                   REWRITE ACCOUNT-REC
+                       INVALID KEY DISPLAY "DESTINATION UPDATE ERROR"
+                   END-REWRITE
+           END-READ
+           CLOSE ACCOUNTS.
 
        SLIP-DEPOSIT.
            OPEN EXTEND SLIP
            PERFORM WRITE-SLIP-HEADER
+           STRING "REF NO: " WS-REF-NO
+                  DELIMITED BY SIZE
+                  INTO SLIP-REC
+           WRITE SLIP-REC
            MOVE "TRANSACTION: DEPOSIT" TO SLIP-REC
            WRITE SLIP-REC
            STRING "AMOUNT: + " AMOUNT " BAHT"
@@ -238,6 +391,10 @@
        SLIP-WITHDRAW.
            OPEN EXTEND SLIP
            PERFORM WRITE-SLIP-HEADER
+           STRING "REF NO: " WS-REF-NO
+                  DELIMITED BY SIZE
+                  INTO SLIP-REC
+           WRITE SLIP-REC
            MOVE "TRANSACTION: WITHDRAWAL" TO SLIP-REC
            WRITE SLIP-REC
            STRING "AMOUNT: - " AMOUNT " BAHT"
@@ -254,6 +411,10 @@
        SLIP-TRANSFER.
            OPEN EXTEND SLIP
            PERFORM WRITE-SLIP-HEADER
+           STRING "REF NO: " WS-REF-NO
+                  DELIMITED BY SIZE
+                  INTO SLIP-REC
+           WRITE SLIP-REC
            STRING "FROM ACCOUNT NO: " WS-ACC-NO
                   DELIMITED BY SIZE
                   INTO SLIP-REC
@@ -268,6 +429,10 @@
                   DELIMITED BY SIZE
                   INTO SLIP-REC
            WRITE SLIP-REC
+           STRING "TRANSFER FEE: - " WS-TRANSFER-FEE " BAHT"
+                  DELIMITED BY SIZE
+                  INTO SLIP-REC
+           WRITE SLIP-REC
            STRING "REMAINING BALANCE: " WS-ACC-BALANCE " BAHT"
                   DELIMITED BY SIZE
                   INTO SLIP-REC
@@ -321,11 +486,37 @@
            SLIP-REC
            WRITE SLIP-REC.
 
+       GET-NEXT-REF-NO.
+           OPEN I-O TRANS-CTL
+           IF WS-CTL-STATUS = "35"
+              CLOSE TRANS-CTL
+              OPEN OUTPUT TRANS-CTL
+              MOVE "C" TO TRANS-CTL-KEY
+              MOVE 0 TO TRANS-CTL-VALUE
+              WRITE TRANS-CTL-REC
+              CLOSE TRANS-CTL
+              OPEN I-O TRANS-CTL
+           END-IF
+           MOVE "C" TO TRANS-CTL-KEY
+           READ TRANS-CTL
+               INVALID KEY
+                   MOVE 0 TO TRANS-CTL-VALUE
+           END-READ
+           ADD 1 TO TRANS-CTL-VALUE
+           MOVE TRANS-CTL-VALUE TO WS-REF-NO
+           REWRITE TRANS-CTL-REC
+               INVALID KEY WRITE TRANS-CTL-REC
+           END-REWRITE
+           CLOSE TRANS-CTL.
+
        WRITE-TRANSLOG.
            OPEN EXTEND TRANSLOG
+           MOVE WS-REF-NO TO TRANS-REF-NO
            MOVE WS-ACC-NO TO TRANS-ACC-NO
            MOVE FUNCTION CURRENT-DATE(1:8) TO TRANS-DATE
            MOVE FUNCTION CURRENT-DATE(9:6) TO TRANS-TIME
            MOVE AMOUNT TO TRANS-AMOUNT
+           MOVE WS-ACC-BALANCE TO TRANS-BALANCE
            WRITE TRANSLOG-REC
-           CLOSE TRANSLOG.
+           CLOSE TRANSLOG
+           DISPLAY "TRANSACTION REFERENCE NO: " WS-REF-NO.

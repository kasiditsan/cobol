@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACC-NO.
+           SELECT TRANSLOG ASSIGN TO "TRANSLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-REPORT ASSIGN TO "RECON_REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS.
+       01 ACCOUNT-REC.
+          05 ACC-NO       PIC X(10).
+          05 ACC-PIN      PIC X(4).
+          05 ACC-NAME     PIC X(20).
+          05 ACC-BALANCE  PIC 9(8)V99.
+          05 ACC-STATUS   PIC X(1).
+             88 ACC-ACTIVE VALUE "A".
+             88 ACC-LOCKED VALUE "L".
+          05 ACC-FAIL-COUNT PIC 9(2).
+
+       FD TRANSLOG.
+       01 TRANSLOG-REC.
+          05 TRANS-REF-NO    PIC 9(10).
+          05 TRANS-ACC-NO    PIC X(10).
+          05 TRANS-DATE      PIC 9(8).
+          05 TRANS-TIME      PIC 9(6).
+          05 TRANS-TYPE      PIC X.
+          05 TRANS-AMOUNT    PIC 9(8)V99.
+          05 TRANS-BALANCE   PIC 9(8)V99.
+
+       FD RECON-REPORT.
+       01 RECON-REPORT-REC PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FLAG            PIC X VALUE "N".
+       01 WS-RECON-COUNT      PIC 9(3) VALUE 0.
+       01 WS-RECON-IDX        PIC 9(3).
+       01 WS-RECON-FOUND      PIC X VALUE "N".
+       01 WS-RECON-MATCH-IDX  PIC 9(3) VALUE 0.
+       01 WS-RECON-TABLE.
+          05 WS-RECON-ENTRY OCCURS 100 TIMES.
+             10 WS-RECON-ACC-NO   PIC X(10).
+             10 WS-RECON-BALANCE  PIC 9(8)V99.
+             10 WS-RECON-REF-NO   PIC 9(10).
+
+       01 WS-REPORT-LINE      PIC X(100).
+       01 WS-EXPECTED-DIS     PIC Z(6)9.99.
+       01 WS-ACTUAL-DIS       PIC Z(6)9.99.
+       01 WS-DIFF             PIC S9(8)V99.
+       01 WS-DIFF-DIS         PIC -Z(6)9.99.
+       01 WS-MATCH-COUNT      PIC 9(5) VALUE 0.
+       01 WS-DISCREPANCY-COUNT PIC 9(5) VALUE 0.
+       01 WS-NO-ACTIVITY-COUNT PIC 9(5) VALUE 0.
+       01 WS-RUN-DATE          PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-SECTION.
+           PERFORM LOAD-TRANSLOG-BALANCES
+           PERFORM WRITE-RECONCILIATION-REPORT
+           DISPLAY "MONTH-END RECONCILIATION COMPLETE."
+           DISPLAY "MATCHED: " WS-MATCH-COUNT
+           DISPLAY "DISCREPANCIES: " WS-DISCREPANCY-COUNT
+           DISPLAY "NO ACTIVITY: " WS-NO-ACTIVITY-COUNT
+           STOP RUN.
+
+       LOAD-TRANSLOG-BALANCES.
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT TRANSLOG
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ TRANSLOG
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       PERFORM RECORD-LAST-BALANCE
+               END-READ
+           END-PERFORM
+           CLOSE TRANSLOG.
+
+       RECORD-LAST-BALANCE.
+           MOVE "N" TO WS-RECON-FOUND
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                 UNTIL WS-RECON-IDX > WS-RECON-COUNT
+               IF WS-RECON-ACC-NO(WS-RECON-IDX) = TRANS-ACC-NO
+                  MOVE "Y" TO WS-RECON-FOUND
+                  MOVE TRANS-BALANCE TO WS-RECON-BALANCE(WS-RECON-IDX)
+                  MOVE TRANS-REF-NO  TO WS-RECON-REF-NO(WS-RECON-IDX)
+               END-IF
+           END-PERFORM
+           IF WS-RECON-FOUND = "N" AND WS-RECON-COUNT < 100
+              ADD 1 TO WS-RECON-COUNT
+              MOVE TRANS-ACC-NO TO WS-RECON-ACC-NO(WS-RECON-COUNT)
+              MOVE TRANS-BALANCE TO WS-RECON-BALANCE(WS-RECON-COUNT)
+              MOVE TRANS-REF-NO TO WS-RECON-REF-NO(WS-RECON-COUNT)
+           END-IF.
+
+       WRITE-RECONCILIATION-REPORT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           OPEN OUTPUT RECON-REPORT
+           STRING "MONTH-END RECONCILIATION REPORT - RUN DATE: "
+                  WS-RUN-DATE
+                  DELIMITED BY SIZE
+                  INTO RECON-REPORT-REC
+           WRITE RECON-REPORT-REC
+           MOVE "ACCOUNT    EXPECTED   ACTUAL     DIFF     STATUS"
+              TO RECON-REPORT-REC
+           WRITE RECON-REPORT-REC
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT ACCOUNTS
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ ACCOUNTS NEXT RECORD
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       PERFORM CHECK-ACCOUNT-BALANCE
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS
+           CLOSE RECON-REPORT.
+
+       CHECK-ACCOUNT-BALANCE.
+           MOVE "N" TO WS-RECON-FOUND
+           MOVE 0 TO WS-RECON-MATCH-IDX
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                 UNTIL WS-RECON-IDX > WS-RECON-COUNT
+               IF WS-RECON-ACC-NO(WS-RECON-IDX) = ACC-NO
+                  MOVE "Y" TO WS-RECON-FOUND
+                  MOVE WS-RECON-IDX TO WS-RECON-MATCH-IDX
+               END-IF
+           END-PERFORM
+           IF WS-RECON-FOUND = "N"
+              ADD 1 TO WS-NO-ACTIVITY-COUNT
+              STRING ACC-NO "  NO TRANSACTION ACTIVITY THIS PERIOD"
+                     DELIMITED BY SIZE
+                     INTO RECON-REPORT-REC
+              WRITE RECON-REPORT-REC
+           ELSE
+              MOVE WS-RECON-BALANCE(WS-RECON-MATCH-IDX)
+                 TO WS-EXPECTED-DIS
+              MOVE ACC-BALANCE TO WS-ACTUAL-DIS
+              COMPUTE WS-DIFF =
+                 ACC-BALANCE - WS-RECON-BALANCE(WS-RECON-MATCH-IDX)
+              MOVE WS-DIFF TO WS-DIFF-DIS
+              IF WS-DIFF = 0
+                 ADD 1 TO WS-MATCH-COUNT
+                 STRING ACC-NO "  " WS-EXPECTED-DIS "  "
+                        WS-ACTUAL-DIS "  " WS-DIFF-DIS "  MATCH"
+                        DELIMITED BY SIZE
+                        INTO RECON-REPORT-REC
+                 WRITE RECON-REPORT-REC
+              ELSE
+                 ADD 1 TO WS-DISCREPANCY-COUNT
+                 STRING ACC-NO "  " WS-EXPECTED-DIS "  "
+                        WS-ACTUAL-DIS "  " WS-DIFF-DIS "  DISCREPANCY"
+                        DELIMITED BY SIZE
+                        INTO RECON-REPORT-REC
+                 WRITE RECON-REPORT-REC
+              END-IF
+           END-IF.
+
+       END PROGRAM RECON.

@@ -1,42 +1,97 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT APP-LOG ASSIGN TO "app.log"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD APP-LOG.
-          01 APP-REC PIC X(55).
-       WORKING-STORAGE SECTION.
-       01 WS-DETAIL.
-           05 FILLER PIC X(11) VALUE "2025/10/06 ".
-           05 FILLER PIC X(9) VALUE "- User ' ".
-           05 WS-NAME PIC X(10).
-           05 FILLER PIC X(15) VALUE "' logged in.".
-
-       01 WS-STOP PIC X(1) VALUE "N".
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM UNTIL WS-STOP = "Y"
-
-            OPEN EXTEND APP-LOG
-            DISPLAY "ENTER USERNAME"
-            ACCEPT WS-NAME
-            WRITE APP-REC FROM WS-DETAIL
-            DISPLAY "WILL YOU STOP NOW?(Y/N)"
-            ACCEPT WS-STOP
-            CLOSE APP-LOG
-
-           END-PERFORM.
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APP-LOG ASSIGN TO "app.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD APP-LOG.
+          01 APP-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-LINE-OUT   PIC X(80).
+       01 WS-NAME       PIC X(10).
+       01 WS-TIMESTAMP  PIC X(16).
+       01 WS-STOP       PIC X(1) VALUE "N".
+
+       01 WS-HH               PIC 99.
+       01 WS-MM               PIC 99.
+       01 WS-SS               PIC 99.
+       01 WS-NOW-SECONDS      PIC 9(8).
+       01 WS-LOGIN-SECONDS    PIC 9(8).
+       01 WS-LOGOUT-SECONDS   PIC 9(8).
+       01 WS-SESSION-SECONDS  PIC S9(8).
+       01 WS-SESSION-MIN      PIC 9(4).
+       01 WS-SESSION-SEC      PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-STOP = "Y"
+
+            DISPLAY "ENTER USERNAME"
+            ACCEPT WS-NAME
+            PERFORM BUILD-TIMESTAMP
+            PERFORM CONVERT-TIME-TO-SECONDS
+            MOVE WS-NOW-SECONDS TO WS-LOGIN-SECONDS
+            STRING WS-TIMESTAMP " - User '" WS-NAME
+                   "' logged in."
+                   DELIMITED BY SIZE
+                   INTO WS-LINE-OUT
+            OPEN EXTEND APP-LOG
+            MOVE WS-LINE-OUT TO APP-REC
+            WRITE APP-REC
+            CLOSE APP-LOG
+
+            DISPLAY "WILL YOU STOP NOW?(Y/N)"
+            ACCEPT WS-STOP
+
+            PERFORM BUILD-TIMESTAMP
+            PERFORM CONVERT-TIME-TO-SECONDS
+            MOVE WS-NOW-SECONDS TO WS-LOGOUT-SECONDS
+            COMPUTE WS-SESSION-SECONDS =
+               WS-LOGOUT-SECONDS - WS-LOGIN-SECONDS
+            IF WS-SESSION-SECONDS < 0
+               ADD 86400 TO WS-SESSION-SECONDS
+            END-IF
+            COMPUTE WS-SESSION-MIN = WS-SESSION-SECONDS / 60
+            COMPUTE WS-SESSION-SEC =
+               WS-SESSION-SECONDS - (WS-SESSION-MIN * 60)
+            STRING WS-TIMESTAMP " - User '" WS-NAME
+                   "' logged out. SESSION DURATION: "
+                   WS-SESSION-MIN "M " WS-SESSION-SEC "S"
+                   DELIMITED BY SIZE
+                   INTO WS-LINE-OUT
+            OPEN EXTEND APP-LOG
+            MOVE WS-LINE-OUT TO APP-REC
+            WRITE APP-REC
+            CLOSE APP-LOG
+
+           END-PERFORM.
+
+            STOP RUN.
+
+       BUILD-TIMESTAMP.
+           STRING FUNCTION CURRENT-DATE(1:4) "/"
+                  FUNCTION CURRENT-DATE(5:2) "/"
+                  FUNCTION CURRENT-DATE(7:2) " "
+                  FUNCTION CURRENT-DATE(9:2) ":"
+                  FUNCTION CURRENT-DATE(11:2)
+                  DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP.
+
+       CONVERT-TIME-TO-SECONDS.
+           MOVE FUNCTION CURRENT-DATE(9:2) TO WS-HH
+           MOVE FUNCTION CURRENT-DATE(11:2) TO WS-MM
+           MOVE FUNCTION CURRENT-DATE(13:2) TO WS-SS
+           COMPUTE WS-NOW-SECONDS =
+              (WS-HH * 3600) + (WS-MM * 60) + WS-SS.
+
+       END PROGRAM YOUR-PROGRAM-NAME.

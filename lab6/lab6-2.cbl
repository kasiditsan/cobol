@@ -1,59 +1,167 @@
-      ******************************************************************
-      * Author:KASIDIT
-      * Date:
-      * Purpose:emp
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EMPSAL.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLOYEES-FILE ASSIGN TO "employees.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  EMPLOYEES-FILE.
-       01  EMPLOYEES-RECORD.
-           05 EMP-ID          PIC X(4).
-           05 EMP-NAME        PIC X(15).
-           05 EMP-DEPARTMENT  PIC X(10).
-           05 EMP-SALARY      PIC 9(8)V99.
-
-       WORKING-STORAGE SECTION.
-       01  WS-EOF-FLAG        PIC A(1) VALUE 'N'.
-           88 WS-END-OF-FILE           VALUE 'Y'.
-       01  WS-CALCULATIONS.
-           05 WS-TOTAL-SALARY PIC 9(8)V99 VALUE ZERO.
-
-       01  WS-DISPLAY-FIELDS.
-           05 DISP-TOTAL-SALARY PIC $ZZZ,ZZZ,ZZ9.99.
-           05 EMP-SALARY-DIS      PIC $$$,$$$,$$$.99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            OPEN INPUT EMPLOYEES-FILE.
-
-            PERFORM UNTIL WS-END-OF-FILE
-               READ EMPLOYEES-FILE
-                AT END
-                   SET WS-END-OF-FILE TO TRUE
-                NOT AT END
-
-                   PERFORM PROCESS-SINGLE-RECORD
-               END-READ
-            END-PERFORM.
-                CLOSE EMPLOYEES-FILE.
-           PERFORM DISPLAY-SUMMARY-REPORT.
-            STOP RUN.
-       PROCESS-SINGLE-RECORD.
-           MOVE EMP-SALARY TO EMP-SALARY-DIS.
-           DISPLAY "PROCESSING :" EMP-NAME "| SALARY: " EMP-SALARY-DIS.
-           ADD EMP-SALARY TO WS-TOTAL-SALARY.
-
-       DISPLAY-SUMMARY-REPORT.
-           DISPLAY " "
-           DISPLAY "--- END OF FILE ---".
-           DISPLAY "CALCULATION COMPLETE".
-           MOVE WS-TOTAL-SALARY TO DISP-TOTAL-SALARY.
-           DISPLAY "TOTAL SALARY OF ALL EMPLOYEES: " DISP-TOTAL-SALARY.
-       END PROGRAM EMPSAL.
+      ******************************************************************
+      * Author:KASIDIT
+      * Date:
+      * Purpose:emp
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPSAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEES-FILE ASSIGN TO "employees.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "salary_report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "salary_exceptions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEES-FILE.
+       01  EMPLOYEES-RECORD.
+           05 EMP-ID          PIC X(4).
+           05 EMP-NAME        PIC X(15).
+           05 EMP-DEPARTMENT  PIC X(10).
+           05 EMP-SALARY      PIC 9(8)V99.
+       01  EMPLOYEES-RECORD-RAW REDEFINES EMPLOYEES-RECORD
+                              PIC X(39).
+
+       FD  REPORT-FILE.
+       01  REPORT-REC PIC X(100).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC PIC X(130).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG        PIC A(1) VALUE 'N'.
+           88 WS-END-OF-FILE           VALUE 'Y'.
+       01  WS-CALCULATIONS.
+           05 WS-TOTAL-SALARY PIC 9(8)V99 VALUE ZERO.
+
+       01  WS-DISPLAY-FIELDS.
+           05 DISP-TOTAL-SALARY PIC $ZZZ,ZZZ,ZZ9.99.
+           05 EMP-SALARY-DIS      PIC $$$,$$$,$$$.99.
+
+       01  WS-TOTAL-COUNT      PIC 9(5) VALUE 0.
+       01  WS-EXCEPTION-COUNT  PIC 9(5) VALUE 0.
+       01  WS-AVG-SALARY       PIC 9(8)V99.
+       01  WS-AVG-DIS          PIC $$$,$$$,$$$.99.
+       01  WS-REPORT-LINE      PIC X(130).
+
+       01  WS-DEPT-COUNT-USED  PIC 9(3) VALUE 0.
+       01  WS-DEPT-IDX         PIC 9(3).
+       01  WS-DEPT-FOUND       PIC X VALUE "N".
+       01  WS-DEPT-TOTAL-DIS   PIC $$$,$$$,$$$.99.
+       01  WS-DEPT-AVG-DIS     PIC $$$,$$$,$$$.99.
+       01  WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 20 TIMES.
+              10 WS-DEPT-NAME  PIC X(10).
+              10 WS-DEPT-HEADCOUNT PIC 9(5).
+              10 WS-DEPT-TOTAL PIC 9(8)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT EMPLOYEES-FILE.
+            OPEN OUTPUT REPORT-FILE.
+            OPEN OUTPUT EXCEPTION-FILE.
+
+            PERFORM UNTIL WS-END-OF-FILE
+               READ EMPLOYEES-FILE
+                AT END
+                   SET WS-END-OF-FILE TO TRUE
+                NOT AT END
+
+                   PERFORM PROCESS-SINGLE-RECORD
+               END-READ
+            END-PERFORM.
+                CLOSE EMPLOYEES-FILE.
+           PERFORM DISPLAY-SUMMARY-REPORT.
+           PERFORM WRITE-DEPT-SUBTOTALS.
+           CLOSE REPORT-FILE.
+           CLOSE EXCEPTION-FILE.
+            STOP RUN.
+
+       PROCESS-SINGLE-RECORD.
+           IF EMP-ID = SPACES OR EMP-SALARY NOT NUMERIC
+              PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+              MOVE EMP-SALARY TO EMP-SALARY-DIS
+              DISPLAY "PROCESSING :" EMP-NAME "| SALARY: "
+                 EMP-SALARY-DIS
+              ADD EMP-SALARY TO WS-TOTAL-SALARY
+              ADD 1 TO WS-TOTAL-COUNT
+              PERFORM ACCUMULATE-DEPT-SUBTOTAL
+              PERFORM WRITE-REPORT-LINE
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           STRING "BAD RECORD: ID=" EMP-ID " NAME=" EMP-NAME
+                  " DEPT=" EMP-DEPARTMENT " SALARY=" EMP-SALARY
+                  " RAW-LINE=[" EMPLOYEES-RECORD-RAW "]"
+                  DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO EXCEPTION-REC
+           WRITE EXCEPTION-REC
+           DISPLAY WS-REPORT-LINE.
+
+       ACCUMULATE-DEPT-SUBTOTAL.
+           MOVE "N" TO WS-DEPT-FOUND
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                 UNTIL WS-DEPT-IDX > WS-DEPT-COUNT-USED
+               IF WS-DEPT-NAME(WS-DEPT-IDX) = EMP-DEPARTMENT
+                  MOVE "Y" TO WS-DEPT-FOUND
+                  ADD 1 TO WS-DEPT-HEADCOUNT(WS-DEPT-IDX)
+                  ADD EMP-SALARY TO WS-DEPT-TOTAL(WS-DEPT-IDX)
+               END-IF
+           END-PERFORM
+           IF WS-DEPT-FOUND = "N" AND WS-DEPT-COUNT-USED < 20
+              ADD 1 TO WS-DEPT-COUNT-USED
+              MOVE EMP-DEPARTMENT TO WS-DEPT-NAME(WS-DEPT-COUNT-USED)
+              MOVE 1 TO WS-DEPT-HEADCOUNT(WS-DEPT-COUNT-USED)
+              MOVE EMP-SALARY TO WS-DEPT-TOTAL(WS-DEPT-COUNT-USED)
+           END-IF.
+
+       WRITE-REPORT-LINE.
+           STRING EMP-ID " " EMP-NAME " " EMP-DEPARTMENT " "
+                  EMP-SALARY-DIS
+                  DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-REC
+           WRITE REPORT-REC.
+
+       DISPLAY-SUMMARY-REPORT.
+           DISPLAY " "
+           DISPLAY "--- END OF FILE ---".
+           DISPLAY "CALCULATION COMPLETE".
+           MOVE WS-TOTAL-SALARY TO DISP-TOTAL-SALARY.
+           DISPLAY "TOTAL SALARY OF ALL EMPLOYEES: " DISP-TOTAL-SALARY.
+           DISPLAY "TOTAL EMPLOYEES PROCESSED: " WS-TOTAL-COUNT.
+           DISPLAY "EXCEPTION RECORDS SKIPPED: " WS-EXCEPTION-COUNT.
+           IF WS-TOTAL-COUNT > 0
+              COMPUTE WS-AVG-SALARY ROUNDED =
+                 WS-TOTAL-SALARY / WS-TOTAL-COUNT
+              MOVE WS-AVG-SALARY TO WS-AVG-DIS
+              DISPLAY "AVERAGE SALARY (ALL DEPTS): " WS-AVG-DIS
+           END-IF.
+
+       WRITE-DEPT-SUBTOTALS.
+           MOVE "DEPARTMENT SUBTOTALS" TO REPORT-REC
+           WRITE REPORT-REC
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                 UNTIL WS-DEPT-IDX > WS-DEPT-COUNT-USED
+               MOVE WS-DEPT-TOTAL(WS-DEPT-IDX) TO WS-DEPT-TOTAL-DIS
+               COMPUTE WS-AVG-SALARY ROUNDED =
+                  WS-DEPT-TOTAL(WS-DEPT-IDX) /
+                  WS-DEPT-HEADCOUNT(WS-DEPT-IDX)
+               MOVE WS-AVG-SALARY TO WS-DEPT-AVG-DIS
+               STRING WS-DEPT-NAME(WS-DEPT-IDX) " HEADCOUNT: "
+                      WS-DEPT-HEADCOUNT(WS-DEPT-IDX) " TOTAL: "
+                      WS-DEPT-TOTAL-DIS " AVG: " WS-DEPT-AVG-DIS
+                      DELIMITED BY SIZE
+                      INTO WS-REPORT-LINE
+               MOVE WS-REPORT-LINE TO REPORT-REC
+               WRITE REPORT-REC
+               DISPLAY WS-REPORT-LINE
+           END-PERFORM.
+       END PROGRAM EMPSAL.
